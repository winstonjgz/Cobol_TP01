@@ -23,25 +23,50 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ENTRADA.
 
-           SELECT SAL-PROMEDIO
-           ASSIGN TO '../PROMEDIO.TXT'
+           SELECT SALIDA
+           ASSIGN TO '../REPORTE.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SAL-PROMEDIO.
+           FILE STATUS IS FS-SALIDA.
 
-           SELECT SAL-DESCARTADOS
-           ASSIGN TO '../DESCARTADOS.TXT'
+           SELECT SAL-ERROR
+           ASSIGN TO '../ERROR.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SAL-DESCARTADOS.
+           FILE STATUS IS FS-SAL-ERROR.
 
-           SELECT SAL-HONOR
-           ASSIGN TO '../HONOR.TXT'
+           SELECT TASAS
+           ASSIGN TO '../TASAS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SAL-HONOR.
+           FILE STATUS IS FS-TASAS.
 
-           SELECT SAL-ERROR
-           ASSIGN TO '../ERROR.TXT'
+           SELECT CHECKPOINT
+           ASSIGN TO '../CHECKPOINT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-SAL-ERROR.
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT CSV-PARAM
+           ASSIGN TO '../CSV-EXPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV-PARAM.
+
+           SELECT SAL-CSV
+           ASSIGN TO '../REPORTE.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-CSV.
+
+           SELECT EXTRACTO-B
+           ASSIGN TO '../ALUMNOS-B.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXTRACTO-B.
+
+           SELECT EXTRACTO-C
+           ASSIGN TO '../ALUMNOS-C.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXTRACTO-C.
+
+           SELECT SALDOS-ANTERIOR
+           ASSIGN TO '../SALDOS-ANTERIOR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SALDOS-ANTERIOR.
 
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -57,9 +82,49 @@
           05 ENT-IMPORTE                PIC 9(8)V9(2).
 
        FD SALIDA.
-       01 SAL-REPORTE PIC X(42)    .
-                   
-       
+       01 SAL-REPORTE PIC X(80)    .
+
+       FD SAL-ERROR.
+       01 SAL-ERROR-REPORTE PIC X(140).
+
+       FD TASAS.
+       01 TASAS-REGISTRO.
+          05 TASAS-CATEGORIA            PIC X(20).
+          05 TASAS-PORCENTAJE           PIC 9(02)V9(02).
+
+       FD CHECKPOINT.
+       01 CHECKPOINT-REG.
+          05 CHECKPOINT-CANT-LEIDOS          PIC 9(05).
+          05 CHECKPOINT-IMPORTE-ACUM-TOTAL   PIC 9(9)V9(2).
+          05 CHECKPOINT-CANT-RECHAZADOS      PIC 9(05).
+
+       FD CSV-PARAM.
+       01 CSV-PARAM-REG PIC X(01).
+
+       FD SAL-CSV.
+       01 SAL-CSV-REGISTRO PIC X(130).
+
+       FD EXTRACTO-B.
+       01 EXTB-ARCHIVO.
+          05 EXTB-FECHA                 PIC X(10).
+          05 EXTB-ID-EMPLEADO           PIC 9(05).
+          05 EXTB-NOMBRE-APELLIDO       PIC X(40).
+          05 EXTB-CATEGORIA             PIC X(20).
+          05 EXTB-IMPORTE               PIC 9(8)V9(2).
+
+       FD EXTRACTO-C.
+       01 EXTC-ARCHIVO.
+          05 EXTC-FECHA                 PIC X(10).
+          05 EXTC-ID-EMPLEADO           PIC 9(05).
+          05 EXTC-NOMBRE-APELLIDO       PIC X(40).
+          05 EXTC-CATEGORIA             PIC X(20).
+          05 EXTC-IMPORTE               PIC 9(8)V9(2).
+
+       FD SALDOS-ANTERIOR.
+       01 SALDO-ANT-REGISTRO.
+          05 SALDO-ANT-CATEGORIA        PIC X(20).
+          05 SALDO-ANT-IMPORTE          PIC 9(9)V9(2).
+
        WORKING-STORAGE SECTION.
 
        01 FS-STATUS.
@@ -71,21 +136,67 @@
           05 FS-SALIDA                  PIC X(02).
              88 FS-SALIDA-OK                           VALUE '00'.
              88 FS-SALIDA-EOF                          VALUE '10'.
-             88 FS-SALIDA-NFD                          VALUE '35'. 
+             88 FS-SALIDA-NFD                          VALUE '35'.
+
+          05 FS-SAL-ERROR                PIC X(02).
+             88 FS-SAL-ERROR-OK                        VALUE '00'.
+             88 FS-SAL-ERROR-EOF                       VALUE '10'.
+             88 FS-SAL-ERROR-NFD                       VALUE '35'.
+
+          05 FS-TASAS                    PIC X(02).
+             88 FS-TASAS-OK                            VALUE '00'.
+             88 FS-TASAS-EOF                           VALUE '10'.
+             88 FS-TASAS-NFD                           VALUE '35'.
+
+          05 FS-CHECKPOINT                PIC X(02).
+             88 FS-CHECKPOINT-OK                       VALUE '00'.
+             88 FS-CHECKPOINT-EOF                      VALUE '10'.
+             88 FS-CHECKPOINT-NFD                      VALUE '35'.
+
+          05 FS-CSV-PARAM                 PIC X(02).
+             88 FS-CSV-PARAM-OK                        VALUE '00'.
+             88 FS-CSV-PARAM-EOF                       VALUE '10'.
+             88 FS-CSV-PARAM-NFD                       VALUE '35'.
+
+          05 FS-SAL-CSV                   PIC X(02).
+             88 FS-SAL-CSV-OK                          VALUE '00'.
+             88 FS-SAL-CSV-EOF                         VALUE '10'.
+             88 FS-SAL-CSV-NFD                         VALUE '35'.
+
+          05 FS-EXTRACTO-B                PIC X(02).
+             88 FS-EXTRACTO-B-OK                       VALUE '00'.
+             88 FS-EXTRACTO-B-EOF                      VALUE '10'.
+             88 FS-EXTRACTO-B-NFD                      VALUE '35'.
+
+          05 FS-EXTRACTO-C                PIC X(02).
+             88 FS-EXTRACTO-C-OK                       VALUE '00'.
+             88 FS-EXTRACTO-C-EOF                      VALUE '10'.
+             88 FS-EXTRACTO-C-NFD                      VALUE '35'.
+
+          05 FS-SALDOS-ANTERIOR           PIC X(02).
+             88 FS-SALDOS-ANTERIOR-OK                  VALUE '00'.
+             88 FS-SALDOS-ANTERIOR-EOF                 VALUE '10'.
+             88 FS-SALDOS-ANTERIOR-NFD                 VALUE '35'.
 
        01 WS-CONTADORES.
           05 WS-CONT-REG-ENTRADA        PIC 9(5)       VALUE 0.
+          05 WS-CONT-REG-RECHAZADO      PIC 9(5)       VALUE 0.
+          05 WS-CONT-REG-ACEPTADO       PIC 9(5)       VALUE 0.
 
        01 WS-CORTE-CONTROL.
           05 WS-CC-FECHA-ANT            PIC X(10).
           05 WS-CC-CATEGORIA-ANT        PIC X(20).
+          05 WS-CC-EMPLEADO-ANT         PIC 9(05).
+          05 WS-CC-EMP-NOMBRE-ANT       PIC X(40).
 
        01 WS-ACUMULADORES.
           05 WS-CC-IMPORTE-ACUM         PIC 9(8)V9(2).
           05 WS-CC-CANT-VENTAS-ACUM     PIC 9(04).
           05 WS-CC-IMPORTE-ACUM-T       PIC 9(8)V9(2).
           05 WS-CC-CANT-VENTAS-ACUM-T   PIC 9(04).
-          05 WS-CC-IMPORTE-ACUM-TOTAL   PIC 9(9)V9(2).
+          05 WS-CC-IMPORTE-ACUM-TOTAL   PIC 9(9)V9(2) VALUE ZERO.
+          05 WS-CC-IMPORTE-ACUM-EMP     PIC 9(8)V9(2).
+          05 WS-CC-CANT-VENTAS-ACUM-EMP PIC 9(04).
           05 WS-SALIDA-CANT-REG         PIC 9(04).
 
        01 WS-LISTADO.
@@ -107,13 +218,222 @@
              10 WS-LIS-D-CANTIDAD       PIC ZZZZ9.
              10 FILLER                  PIC X(03)      VALUE ' | '.
              10 WS-LIS-D-IMPORTE        PIC ZZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-DETALLE-EMPLEADO.
+             10 FILLER                  PIC X(06)      VALUE '   -> '.
+             10 WS-LIS-DE-EMPLEADO      PIC 9(05).
+             10 FILLER                  PIC X(01)      VALUE ' '.
+             10 WS-LIS-DE-NOMBRE        PIC X(22).
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-DE-CANTIDAD      PIC ZZZZ9.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-DE-IMPORTE       PIC ZZZ.ZZZ.ZZ9,99.
           05 WS-LIS-FOOTER.
              10 WS-LIS-D-CANT-FECHA     PIC X(12)      VALUE 'TOTAL: '.
              10 FILLER                  PIC X(06)      VALUE ' |    '.
              10 WS-LIS-D-CANTIDAD-T     PIC ZZ.ZZ9.
              10 FILLER                  PIC X(03)      VALUE ' | '.
              10 WS-LIS-D-TOTAL-T        PIC ZZZ.ZZZ.ZZ9,99.
-
+          05 WS-LIS-ROLLUP-TITULO       PIC X(45)
+             VALUE 'RESUMEN GENERAL POR CATEGORIA (TODO EL LOTE)'.
+          05 WS-LIS-ROLLUP-HEADER.
+             10 FILLER               PIC X(20)      VALUE 'CATEGORIA'.
+             10 FILLER               PIC X(03)      VALUE ' | '.
+             10 FILLER               PIC X(13)      VALUE 'IMPORTE'.
+          05 WS-LIS-ROLLUP-DET.
+             10 WS-LIS-RU-CATEGORIA     PIC X(20).
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-RU-IMPORTE       PIC ZZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-RANKING-TITULO      PIC X(32)
+             VALUE 'TOP 10 VENDEDORES (TODO EL LOTE)'.
+          05 WS-LIS-RANKING-HEADER.
+             10 FILLER                  PIC X(05)      VALUE 'PUEST'.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 FILLER                  PIC X(09)      VALUE 'EMPLEADO'.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 FILLER                  PIC X(22)      VALUE 'NOMBRE'.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 FILLER                  PIC X(13)      VALUE 'IMPORTE'.
+          05 WS-LIS-RANKING-DET.
+             10 WS-LIS-RK-PUESTO        PIC ZZ9.
+             10 FILLER                  PIC X(05)      VALUE '    |'.
+             10 WS-LIS-RK-EMPLEADO      PIC 9(05).
+             10 FILLER                  PIC X(04)      VALUE '   |'.
+             10 WS-LIS-RK-NOMBRE        PIC X(22).
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-RK-IMPORTE       PIC ZZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-COMPARA-TITULO      PIC X(38)
+             VALUE 'COMPARATIVO CONTRA EL PERIODO ANTERIOR'.
+          05 WS-LIS-COMPARA-HEADER.
+             10 FILLER               PIC X(20)      VALUE 'CATEGORIA'.
+             10 FILLER               PIC X(03)      VALUE ' | '.
+             10 FILLER               PIC X(13)      VALUE 'ANTERIOR'.
+             10 FILLER               PIC X(03)      VALUE ' | '.
+             10 FILLER               PIC X(13)      VALUE 'ACTUAL'.
+             10 FILLER               PIC X(03)      VALUE ' | '.
+             10 FILLER               PIC X(13)      VALUE 'DIFERENCIA'.
+          05 WS-LIS-COMPARA-DET.
+             10 WS-LIS-CMP-CATEGORIA    PIC X(20).
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-CMP-ANTERIOR     PIC ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-CMP-ACTUAL       PIC ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-CMP-DIFERENCIA   PIC -ZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-RECON-TITULO        PIC X(30)
+             VALUE 'RECONCILIACION DE REGISTROS'.
+          05 WS-LIS-RECON-DET.
+             10 WS-LIS-RECON-ETIQUETA   PIC X(20).
+             10 FILLER                  PIC X(03)      VALUE ' | '.
+             10 WS-LIS-RECON-VALOR      PIC ZZZZ9.
+
+       01 WS-TAB-CATEGORIAS.
+          05 WS-TAB-CAT-CANT            PIC 9(03)      VALUE 0.
+          05 WS-TAB-CAT OCCURS 50 TIMES.
+             10 WS-TAB-CAT-NOMBRE       PIC X(20).
+             10 WS-TAB-CAT-IMPORTE      PIC 9(9)V9(2)  VALUE 0.
+
+       01 WS-CAT-IDX                    PIC 9(03)      VALUE 0.
+
+       01 WS-TAB-SALDOS-ANT.
+          05 WS-TAB-SA-CANT             PIC 9(03)      VALUE 0.
+          05 WS-TAB-SA OCCURS 50 TIMES.
+             10 WS-TAB-SA-CATEGORIA     PIC X(20).
+             10 WS-TAB-SA-IMPORTE       PIC 9(9)V9(2)  VALUE 0.
+
+       01 WS-SA-IDX                     PIC 9(03)      VALUE 0.
+       01 WS-SA-ENCONTRADO              PIC X(01)      VALUE 'N'.
+          88 WS-SA-ENCONTRADO-YES                      VALUE 'Y'.
+          88 WS-SA-ENCONTRADO-NO                       VALUE 'N'.
+       01 WS-CMP-IMPORTE-ANTERIOR       PIC 9(9)V9(2)  VALUE 0.
+       01 WS-CMP-DIFERENCIA             PIC S9(9)V9(2) VALUE 0.
+       01 WS-CAT-ENCONTRADO             PIC X(01)      VALUE 'N'.
+          88 WS-CAT-ENCONTRADO-YES                     VALUE 'Y'.
+          88 WS-CAT-ENCONTRADO-NO                      VALUE 'N'.
+
+       01 WS-TAB-EMPLEADOS.
+          05 WS-TAB-EMP-CANT            PIC 9(03)      VALUE 0.
+          05 WS-TAB-EMP OCCURS 200 TIMES.
+             10 WS-TAB-EMP-ID           PIC 9(05).
+             10 WS-TAB-EMP-NOMBRE       PIC X(40).
+             10 WS-TAB-EMP-IMPORTE      PIC 9(9)V9(2)  VALUE 0.
+             10 WS-TAB-EMP-CANT-VENTAS  PIC 9(05)      VALUE 0.
+
+       01 WS-TAB-EMP-TEMP.
+          05 WS-TAB-EMP-TEMP-ID          PIC 9(05).
+          05 WS-TAB-EMP-TEMP-NOMBRE      PIC X(40).
+          05 WS-TAB-EMP-TEMP-IMPORTE     PIC 9(9)V9(2).
+          05 WS-TAB-EMP-TEMP-CANT-VENTAS PIC 9(05).
+
+       01 WS-EMP-IDX                    PIC 9(03)      VALUE 0.
+       01 WS-EMP-ENCONTRADO             PIC X(01)      VALUE 'N'.
+          88 WS-EMP-ENCONTRADO-YES                     VALUE 'Y'.
+          88 WS-EMP-ENCONTRADO-NO                      VALUE 'N'.
+
+       01 WS-ORD-I                      PIC 9(03)      VALUE 0.
+       01 WS-ORD-J                      PIC 9(03)      VALUE 0.
+       01 WS-ORD-LIMITE                 PIC 9(03)      VALUE 0.
+       01 WS-RANK-IDX                   PIC 9(03)      VALUE 0.
+       01 WS-RANK-TOPE                  PIC 9(03)      VALUE 0.
+
+       01 WS-TAB-TASAS.
+          05 WS-TAB-TASA-CANT           PIC 9(03)      VALUE 0.
+          05 WS-TAB-TASA OCCURS 50 TIMES.
+             10 WS-TAB-TASA-CATEGORIA   PIC X(20).
+             10 WS-TAB-TASA-PORCENTAJE  PIC 9(02)V9(02).
+
+       01 WS-TASA-IDX                   PIC 9(03)      VALUE 0.
+       01 WS-TASA-ENCONTRADA            PIC X(01)      VALUE 'N'.
+          88 WS-TASA-ENCONTRADA-YES                    VALUE 'Y'.
+          88 WS-TASA-ENCONTRADA-NO                     VALUE 'N'.
+       01 WS-TASA-PORCENTAJE-DEFECTO    PIC 9(02)V9(02) VALUE 10,00.
+       01 WS-TASA-APLICADA              PIC 9(02)V9(02) VALUE 0.
+       01 WS-COMISION-CALCULADA         PIC 9(8)V9(2)  VALUE 0.
+
+       01 WS-PARAM-CHECKPOINT-INTERVALO PIC 9(04)      VALUE 0100.
+       01 WS-CHECKPOINT-RESTO           PIC 9(04)      VALUE 0.
+       01 WS-CHECKPOINT-COCIENTE        PIC 9(05)      VALUE 0.
+       01 WS-CHECKPOINT-CANT-PREVIA     PIC 9(05)      VALUE 0.
+       01 WS-CHECKPOINT-IMPORTE-PREVIO  PIC 9(9)V9(2)  VALUE 0.
+       01 WS-CHECKPOINT-RECHAZADOS-PREVIO
+                                        PIC 9(05)      VALUE 0.
+       01 WS-CONT-SALTEO                PIC 9(05)      VALUE 0.
+
+       01 WS-CSV-MODO-ACTIVO            PIC X(01)      VALUE 'N'.
+          88 WS-CSV-MODO-ACTIVO-SI                     VALUE 'Y'.
+          88 WS-CSV-MODO-ACTIVO-NO                     VALUE 'N'.
+
+       01 WS-MERGE-MODO-ACTIVO          PIC X(01)      VALUE 'N'.
+          88 WS-MERGE-MODO-ACTIVO-YES                  VALUE 'Y'.
+          88 WS-MERGE-MODO-ACTIVO-NO                   VALUE 'N'.
+
+       01 WS-EXTB-ACTIVO                PIC X(01)      VALUE 'N'.
+          88 WS-EXTB-ACTIVO-YES                        VALUE 'Y'.
+          88 WS-EXTB-ACTIVO-NO                         VALUE 'N'.
+
+       01 WS-EXTC-ACTIVO                PIC X(01)      VALUE 'N'.
+          88 WS-EXTC-ACTIVO-YES                        VALUE 'Y'.
+          88 WS-EXTC-ACTIVO-NO                         VALUE 'N'.
+
+       01 WS-EXTA-DISPONIBLE            PIC X(01)      VALUE 'N'.
+          88 WS-EXTA-DISPONIBLE-YES                    VALUE 'Y'.
+          88 WS-EXTA-DISPONIBLE-NO                     VALUE 'N'.
+
+       01 WS-EXTB-DISPONIBLE            PIC X(01)      VALUE 'N'.
+          88 WS-EXTB-DISPONIBLE-YES                    VALUE 'Y'.
+          88 WS-EXTB-DISPONIBLE-NO                     VALUE 'N'.
+
+       01 WS-EXTC-DISPONIBLE            PIC X(01)      VALUE 'N'.
+          88 WS-EXTC-DISPONIBLE-YES                    VALUE 'Y'.
+          88 WS-EXTC-DISPONIBLE-NO                     VALUE 'N'.
+
+       01 WS-MERGE-GANADOR              PIC X(01)      VALUE 'A'.
+          88 WS-MERGE-GANADOR-A                        VALUE 'A'.
+          88 WS-MERGE-GANADOR-B                        VALUE 'B'.
+          88 WS-MERGE-GANADOR-C                        VALUE 'C'.
+
+       01 WS-EXTA-BUFFER.
+          05 WS-EXTA-BUF-FECHA          PIC X(10).
+          05 WS-EXTA-BUF-ID             PIC 9(05).
+          05 WS-EXTA-BUF-NOMBRE         PIC X(40).
+          05 WS-EXTA-BUF-CATEGORIA      PIC X(20).
+          05 WS-EXTA-BUF-IMPORTE        PIC 9(8)V9(2).
+
+       01 WS-MERGE-SALIDA.
+          05 WS-MERGE-SAL-FECHA         PIC X(10).
+          05 WS-MERGE-SAL-ID            PIC 9(05).
+          05 WS-MERGE-SAL-NOMBRE        PIC X(40).
+          05 WS-MERGE-SAL-CATEGORIA     PIC X(20).
+          05 WS-MERGE-SAL-IMPORTE       PIC 9(8)V9(2).
+
+       01 WS-LIS-CSV.
+          05 WS-LIS-CSV-HEADER          PIC X(60)
+             VALUE 'FECHA,CATEGORIA,EMPLEADO,NOMBRE,CANTIDAD,IMPORTE'.
+          05 WS-LIS-CSV-DET.
+             10 WS-CSV-FECHA            PIC X(10).
+             10 FILLER                  PIC X(01)      VALUE ','.
+             10 WS-CSV-CATEGORIA        PIC X(20).
+             10 FILLER                  PIC X(01)      VALUE ','.
+             10 WS-CSV-EMPLEADO         PIC 9(05).
+             10 FILLER                  PIC X(01)      VALUE ','.
+             10 WS-CSV-NOMBRE           PIC X(40).
+             10 FILLER                  PIC X(01)      VALUE ','.
+             10 WS-CSV-CANTIDAD         PIC 9(05).
+             10 FILLER                  PIC X(01)      VALUE ','.
+             10 WS-CSV-IMPORTE          PIC 9(9)V9(2).
+
+       01 WS-LIS-ERROR-DETALLE.
+          05 WS-LIS-ERR-FECHA           PIC X(10).
+          05 FILLER                     PIC X(03)      VALUE ' | '.
+          05 WS-LIS-ERR-EMPLEADO        PIC 9(05).
+          05 FILLER                     PIC X(03)      VALUE ' | '.
+          05 WS-LIS-ERR-NOMBRE          PIC X(40).
+          05 FILLER                     PIC X(03)      VALUE ' | '.
+          05 WS-LIS-ERR-CATEGORIA       PIC X(20).
+          05 FILLER                     PIC X(03)      VALUE ' | '.
+          05 WS-LIS-ERR-IMPORTE         PIC 9(8)V9(2).
+          05 FILLER                     PIC X(03)      VALUE ' | '.
+          05 WS-LIS-ERR-MOTIVO          PIC X(30)
+             VALUE 'IMPORTE INVALIDO'.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -141,15 +461,176 @@
 
            INITIALIZE WS-CONTADORES.
 
+           PERFORM 1150-CARGAR-TASAS
+              THRU 1150-CARGAR-TASAS-FIN.
+
+           PERFORM 1156-CARGAR-SALDOS-ANTERIOR
+              THRU 1156-CARGAR-SALDOS-ANTERIOR-FIN.
+
+           PERFORM 1155-VERIFICAR-MODO-CSV
+              THRU 1155-VERIFICAR-MODO-CSV-FIN.
+
+           PERFORM 1190-ABRIR-EXTRACTOS
+              THRU 1190-ABRIR-EXTRACTOS-FIN.
+
+           PERFORM 1170-LEER-CHECKPOINT
+              THRU 1170-LEER-CHECKPOINT-FIN.
+
+           IF WS-MERGE-MODO-ACTIVO-YES
+              MOVE 0 TO WS-CHECKPOINT-CANT-PREVIA
+              MOVE 0 TO WS-CHECKPOINT-IMPORTE-PREVIO
+              MOVE 0 TO WS-CHECKPOINT-RECHAZADOS-PREVIO
+           END-IF.
+
            PERFORM 1100-ABRIR-ARCHIVO
               THRU 1100-ABRIR-ARCHIVO-FIN.
 
            PERFORM 1200-ABRIR-ARCHIVO-SALIDA
-
               THRU 1200-ABRIR-ARCHIVO-SALIDA-FIN.
 
+           IF FS-ENTRADA-OK
+              IF WS-MERGE-MODO-ACTIVO-YES
+                 PERFORM 1195-PRIMAR-MERGE
+                    THRU 1195-PRIMAR-MERGE-FIN
+              END-IF
+              PERFORM 1500-LEER-ARCHIVO
+                 THRU 1500-LEER-ARCHIVO-EXIT
+           END-IF.
+
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1150-CARGAR-TASAS.
+
+           OPEN INPUT TASAS.
+
+           EVALUATE FS-TASAS
+           WHEN '00'
+                PERFORM 1160-LEER-TASA
+                   THRU 1160-LEER-TASA-FIN
+                   UNTIL FS-TASAS-EOF
+                CLOSE TASAS
+           WHEN '35'
+                DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE TASAS'
+                DISPLAY 'SE APLICARA EL PORCENTAJE POR DEFECTO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TASAS'
+                DISPLAY 'FILE STATUS: ' FS-TASAS
+           END-EVALUATE.
+
+       1150-CARGAR-TASAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1156-CARGAR-SALDOS-ANTERIOR.
+
+           OPEN INPUT SALDOS-ANTERIOR.
+
+           EVALUATE FS-SALDOS-ANTERIOR
+           WHEN '00'
+                PERFORM 1159-LEER-SALDO-ANTERIOR
+                   THRU 1159-LEER-SALDO-ANTERIOR-FIN
+                   UNTIL FS-SALDOS-ANTERIOR-EOF
+                CLOSE SALDOS-ANTERIOR
+           WHEN '35'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALDOS ANTERIORES'
+                DISPLAY 'FILE STATUS: ' FS-SALDOS-ANTERIOR
+           END-EVALUATE.
+
+       1156-CARGAR-SALDOS-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1159-LEER-SALDO-ANTERIOR.
+
+           READ SALDOS-ANTERIOR.
+
+           EVALUATE TRUE
+           WHEN FS-SALDOS-ANTERIOR-OK
+                ADD 1 TO WS-TAB-SA-CANT
+                MOVE SALDO-ANT-CATEGORIA
+                   TO WS-TAB-SA-CATEGORIA(WS-TAB-SA-CANT)
+                MOVE SALDO-ANT-IMPORTE
+                   TO WS-TAB-SA-IMPORTE(WS-TAB-SA-CANT)
+           WHEN FS-SALDOS-ANTERIOR-EOF
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL LEER EL ARCHIVO DE SALDOS ANTERIORES'
+                DISPLAY 'FILE STATUS: ' FS-SALDOS-ANTERIOR
+           END-EVALUATE.
+
+       1159-LEER-SALDO-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1155-VERIFICAR-MODO-CSV.
+
+           OPEN INPUT CSV-PARAM.
+
+           EVALUATE FS-CSV-PARAM
+           WHEN '00'
+                SET WS-CSV-MODO-ACTIVO-SI TO TRUE
+                CLOSE CSV-PARAM
+           WHEN OTHER
+                SET WS-CSV-MODO-ACTIVO-NO TO TRUE
+           END-EVALUATE.
+
+       1155-VERIFICAR-MODO-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1160-LEER-TASA.
+
+           READ TASAS.
+
+           EVALUATE TRUE
+           WHEN FS-TASAS-OK
+                ADD 1 TO WS-TAB-TASA-CANT
+                MOVE TASAS-CATEGORIA
+                   TO WS-TAB-TASA-CATEGORIA(WS-TAB-TASA-CANT)
+                MOVE TASAS-PORCENTAJE
+                   TO WS-TAB-TASA-PORCENTAJE(WS-TAB-TASA-CANT)
+           WHEN FS-TASAS-EOF
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL LEER EL ARCHIVO DE TASAS'
+                DISPLAY 'FILE STATUS: ' FS-TASAS
+           END-EVALUATE.
+
+       1160-LEER-TASA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1170-LEER-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT.
+
+           EVALUATE FS-CHECKPOINT
+           WHEN '00'
+                READ CHECKPOINT
+                IF FS-CHECKPOINT-OK
+                   MOVE CHECKPOINT-CANT-LEIDOS TO
+                      WS-CHECKPOINT-CANT-PREVIA
+                   MOVE CHECKPOINT-IMPORTE-ACUM-TOTAL TO
+                      WS-CHECKPOINT-IMPORTE-PREVIO
+                   MOVE CHECKPOINT-CANT-RECHAZADOS TO
+                      WS-CHECKPOINT-RECHAZADOS-PREVIO
+                   IF WS-CHECKPOINT-CANT-PREVIA > 0
+                      DISPLAY 'REANUDANDO DESDE CHECKPOINT: REGISTROS '
+                         'LEIDOS PREVIAMENTE = '
+                         WS-CHECKPOINT-CANT-PREVIA
+                      DISPLAY 'LOS DETALLES POR CATEGORIA Y POR '
+                         'EMPLEADO Y EL CSV REFLEJAN SOLO LOS '
+                         'REGISTROS PROCESADOS EN ESTA CORRIDA'
+                   END-IF
+                END-IF
+                CLOSE CHECKPOINT
+           WHEN '35'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-EVALUATE.
+
+       1170-LEER-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVO.
 
@@ -157,8 +638,17 @@
 
            EVALUATE FS-ENTRADA
            WHEN '00'
-                PERFORM 1500-LEER-ARCHIVO
-                   THRU 1500-LEER-ARCHIVO-EXIT
+                IF WS-CHECKPOINT-CANT-PREVIA > 0
+                   DISPLAY 'REANUDANDO DESDE EL REGISTRO '
+                      WS-CHECKPOINT-CANT-PREVIA
+                   PERFORM 1180-SALTAR-REGISTROS
+                      THRU 1180-SALTAR-REGISTROS-FIN
+                   MOVE WS-CHECKPOINT-CANT-PREVIA TO WS-CONT-REG-ENTRADA
+                   MOVE WS-CHECKPOINT-IMPORTE-PREVIO TO
+                      WS-CC-IMPORTE-ACUM-TOTAL
+                   MOVE WS-CHECKPOINT-RECHAZADOS-PREVIO TO
+                      WS-CONT-REG-RECHAZADO
+                END-IF
            WHEN '35'
                 DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE ENTRADA'
                 DISPLAY 'FILE STATUS: ' FS-ENTRADA
@@ -169,6 +659,90 @@
 
        1100-ABRIR-ARCHIVO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1180-SALTAR-REGISTROS.
+
+           PERFORM 1185-SALTAR-UN-REGISTRO
+              THRU 1185-SALTAR-UN-REGISTRO-FIN
+              VARYING WS-CONT-SALTEO FROM 1 BY 1
+              UNTIL WS-CONT-SALTEO > WS-CHECKPOINT-CANT-PREVIA
+              OR FS-ENTRADA-EOF.
+
+       1180-SALTAR-REGISTROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1185-SALTAR-UN-REGISTRO.
+
+           READ ENTRADA.
+
+       1185-SALTAR-UN-REGISTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1190-ABRIR-EXTRACTOS.
+
+           SET WS-MERGE-MODO-ACTIVO-NO TO TRUE.
+           SET WS-EXTB-ACTIVO-NO TO TRUE.
+           SET WS-EXTC-ACTIVO-NO TO TRUE.
+           SET WS-EXTB-DISPONIBLE-NO TO TRUE.
+           SET WS-EXTC-DISPONIBLE-NO TO TRUE.
+
+           OPEN INPUT EXTRACTO-B.
+
+           EVALUATE FS-EXTRACTO-B
+           WHEN '00'
+                SET WS-EXTB-ACTIVO-YES TO TRUE
+                SET WS-MERGE-MODO-ACTIVO-YES TO TRUE
+           WHEN '35'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL EXTRACTO ADICIONAL B'
+                DISPLAY 'FILE STATUS: ' FS-EXTRACTO-B
+           END-EVALUATE.
+
+           OPEN INPUT EXTRACTO-C.
+
+           EVALUATE FS-EXTRACTO-C
+           WHEN '00'
+                SET WS-EXTC-ACTIVO-YES TO TRUE
+                SET WS-MERGE-MODO-ACTIVO-YES TO TRUE
+           WHEN '35'
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL EXTRACTO ADICIONAL C'
+                DISPLAY 'FILE STATUS: ' FS-EXTRACTO-C
+           END-EVALUATE.
+
+       1190-ABRIR-EXTRACTOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1195-PRIMAR-MERGE.
+
+           SET WS-EXTA-DISPONIBLE-NO TO TRUE.
+
+           IF FS-ENTRADA-OK
+              READ ENTRADA
+              IF FS-ENTRADA-OK
+                 MOVE ENT-ARCHIVO TO WS-EXTA-BUFFER
+                 SET WS-EXTA-DISPONIBLE-YES TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-EXTB-ACTIVO-YES
+              READ EXTRACTO-B
+              IF FS-EXTRACTO-B-OK
+                 SET WS-EXTB-DISPONIBLE-YES TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-EXTC-ACTIVO-YES
+              READ EXTRACTO-C
+              IF FS-EXTRACTO-C-OK
+                 SET WS-EXTC-DISPONIBLE-YES TO TRUE
+              END-IF
+           END-IF.
+
+       1195-PRIMAR-MERGE-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1200-ABRIR-ARCHIVO-SALIDA.
            OPEN OUTPUT SALIDA.
@@ -180,20 +754,74 @@
                 DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
                 DISPLAY 'FILE STATUS: ' FS-SALIDA
            END-EVALUATE.
+
+           OPEN OUTPUT SAL-ERROR.
+
+           EVALUATE TRUE
+           WHEN FS-SAL-ERROR-OK
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA-ERROR'
+                DISPLAY 'FILE STATUS: ' FS-SAL-ERROR
+           END-EVALUATE.
+
+           IF WS-CSV-MODO-ACTIVO-SI
+              PERFORM 1205-ABRIR-ARCHIVO-CSV
+                 THRU 1205-ABRIR-ARCHIVO-CSV-FIN
+           END-IF.
+
        1200-ABRIR-ARCHIVO-SALIDA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1205-ABRIR-ARCHIVO-CSV.
+
+           OPEN OUTPUT SAL-CSV.
+
+           EVALUATE FS-SAL-CSV
+           WHEN '00'
+                MOVE WS-LIS-CSV-HEADER TO SAL-CSV-REGISTRO
+                WRITE SAL-CSV-REGISTRO
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA CSV'
+                DISPLAY 'FILE STATUS: ' FS-SAL-CSV
+           END-EVALUATE.
+
+       1205-ABRIR-ARCHIVO-CSV-FIN.
+           EXIT.
 
 
       *----------------------------------------------------------------*
        1500-LEER-ARCHIVO.
 
-           READ ENTRADA.
+           IF WS-MERGE-MODO-ACTIVO-YES
+              PERFORM 1510-LEER-SIGUIENTE-MERGE
+                 THRU 1510-LEER-SIGUIENTE-MERGE-FIN
+           ELSE
+              READ ENTRADA
+           END-IF.
 
            EVALUATE TRUE
            WHEN FS-ENTRADA-OK
                 ADD 1 TO WS-CONT-REG-ENTRADA
-                ADD ENT-IMPORTE TO WS-CC-IMPORTE-ACUM-TOTAL 
-      *          MOVE WS-CC-IMPORTE-ACUM-TOTAL TO SAL-REPORTE 
+                IF ENT-IMPORTE IS NOT NUMERIC
+                OR ENT-IMPORTE = ZEROES
+                   PERFORM 1600-GRABAR-ARCHIVO-ERROR
+                      THRU 1600-GRABAR-ARCHIVO-ERROR-FIN
+                   PERFORM 1500-LEER-ARCHIVO
+                      THRU 1500-LEER-ARCHIVO-EXIT
+                ELSE
+                   ADD ENT-IMPORTE TO WS-CC-IMPORTE-ACUM-TOTAL
+                   IF WS-MERGE-MODO-ACTIVO-NO
+                      DIVIDE WS-CONT-REG-ENTRADA
+                         BY WS-PARAM-CHECKPOINT-INTERVALO
+                         GIVING WS-CHECKPOINT-COCIENTE
+                         REMAINDER WS-CHECKPOINT-RESTO
+                      IF WS-CHECKPOINT-RESTO = 0
+                         PERFORM 1650-GRABAR-CHECKPOINT
+                            THRU 1650-GRABAR-CHECKPOINT-FIN
+                      END-IF
+                   END-IF
+                END-IF
            WHEN FS-ENTRADA-EOF
                 CONTINUE
            WHEN OTHER
@@ -203,6 +831,115 @@
 
        1500-LEER-ARCHIVO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1510-LEER-SIGUIENTE-MERGE.
+
+           IF WS-EXTA-DISPONIBLE-NO AND WS-EXTB-DISPONIBLE-NO
+              AND WS-EXTC-DISPONIBLE-NO
+              SET FS-ENTRADA-EOF TO TRUE
+              GO TO 1510-LEER-SIGUIENTE-MERGE-FIN
+           END-IF.
+
+           IF WS-EXTA-DISPONIBLE-YES
+              SET WS-MERGE-GANADOR-A TO TRUE
+           ELSE
+              IF WS-EXTB-DISPONIBLE-YES
+                 SET WS-MERGE-GANADOR-B TO TRUE
+              ELSE
+                 SET WS-MERGE-GANADOR-C TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-EXTB-DISPONIBLE-YES
+              IF WS-MERGE-GANADOR-A AND EXTB-FECHA < WS-EXTA-BUF-FECHA
+                 SET WS-MERGE-GANADOR-B TO TRUE
+              END-IF
+              IF WS-MERGE-GANADOR-C AND EXTB-FECHA < EXTC-FECHA
+                 SET WS-MERGE-GANADOR-B TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-EXTC-DISPONIBLE-YES
+              IF WS-MERGE-GANADOR-A AND EXTC-FECHA < WS-EXTA-BUF-FECHA
+                 SET WS-MERGE-GANADOR-C TO TRUE
+              END-IF
+              IF WS-MERGE-GANADOR-B AND EXTC-FECHA < EXTB-FECHA
+                 SET WS-MERGE-GANADOR-C TO TRUE
+              END-IF
+           END-IF.
+
+      *    Capture the winning record into a holding area before any
+      *    refill read, since a refill of stream A overwrites ENT-
+      *    ARCHIVO (the primary stream's own FD record).
+           EVALUATE TRUE
+           WHEN WS-MERGE-GANADOR-A
+                MOVE WS-EXTA-BUFFER TO WS-MERGE-SALIDA
+           WHEN WS-MERGE-GANADOR-B
+                MOVE EXTB-ARCHIVO TO WS-MERGE-SALIDA
+           WHEN WS-MERGE-GANADOR-C
+                MOVE EXTC-ARCHIVO TO WS-MERGE-SALIDA
+           END-EVALUATE.
+
+           EVALUATE TRUE
+           WHEN WS-MERGE-GANADOR-A
+                READ ENTRADA
+                IF FS-ENTRADA-OK
+                   MOVE ENT-ARCHIVO TO WS-EXTA-BUFFER
+                ELSE
+                   SET WS-EXTA-DISPONIBLE-NO TO TRUE
+                END-IF
+           WHEN WS-MERGE-GANADOR-B
+                READ EXTRACTO-B
+                IF NOT FS-EXTRACTO-B-OK
+                   SET WS-EXTB-DISPONIBLE-NO TO TRUE
+                END-IF
+           WHEN WS-MERGE-GANADOR-C
+                READ EXTRACTO-C
+                IF NOT FS-EXTRACTO-C-OK
+                   SET WS-EXTC-DISPONIBLE-NO TO TRUE
+                END-IF
+           END-EVALUATE.
+
+           MOVE WS-MERGE-SALIDA TO ENT-ARCHIVO.
+           SET FS-ENTRADA-OK TO TRUE.
+
+       1510-LEER-SIGUIENTE-MERGE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1600-GRABAR-ARCHIVO-ERROR.
+
+           MOVE ENT-FECHA TO WS-LIS-ERR-FECHA.
+           MOVE ENT-ID-EMPLEADO TO WS-LIS-ERR-EMPLEADO.
+           MOVE ENT-NOMBRE-APELLIDO TO WS-LIS-ERR-NOMBRE.
+           MOVE ENT-CATEGORIA TO WS-LIS-ERR-CATEGORIA.
+           MOVE ENT-IMPORTE TO WS-LIS-ERR-IMPORTE.
+           MOVE WS-LIS-ERROR-DETALLE TO SAL-ERROR-REPORTE.
+
+           WRITE SAL-ERROR-REPORTE.
+
+           EVALUATE FS-SAL-ERROR
+           WHEN '00'
+                ADD 1 TO WS-CONT-REG-RECHAZADO
+           WHEN OTHER
+                DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE ERRORES'
+                DISPLAY 'FILE STATUS: ' FS-SAL-ERROR
+           END-EVALUATE.
+
+       1600-GRABAR-ARCHIVO-ERROR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1650-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-CONT-REG-ENTRADA TO CHECKPOINT-CANT-LEIDOS.
+           MOVE WS-CC-IMPORTE-ACUM-TOTAL TO
+              CHECKPOINT-IMPORTE-ACUM-TOTAL.
+           MOVE WS-CONT-REG-RECHAZADO TO CHECKPOINT-CANT-RECHAZADOS.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+       1650-GRABAR-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
@@ -266,17 +1003,17 @@
 
            MOVE ZEROES TO WS-CC-IMPORTE-ACUM.
            MOVE ZEROES TO WS-CC-CANT-VENTAS-ACUM.
-           
-           
+
+
            MOVE ENT-CATEGORIA TO WS-CC-CATEGORIA-ANT.
-           
+
 
            PERFORM 2200-PROCESAR-CORTE-CATEG
               THRU 2200-PROCESAR-CORTE-CATEG-FIN
               UNTIL FS-ENTRADA-EOF
               OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT
               OR ENT-CATEGORIA NOT EQUAL WS-CC-CATEGORIA-ANT.
-           
+
 
            MOVE WS-CC-CATEGORIA-ANT TO WS-LIS-D-CATEGORIA.
            MOVE WS-LIS-D-CATEGORIA TO SAL-REPORTE.
@@ -284,37 +1021,196 @@
            MOVE WS-LIS-D-CANTIDAD TO SAL-REPORTE.
            MOVE WS-CC-IMPORTE-ACUM TO WS-LIS-D-IMPORTE.
            MOVE WS-LIS-D-IMPORTE TO SAL-REPORTE.
-          
+
 
            MOVE WS-LIS-DETALLE TO SAL-REPORTE.
             PERFORM 2500-GRABAR-ARCHIVO-SAL
               THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
 
-           ADD WS-CC-CANT-VENTAS-ACUM TO WS-CC-CANT-VENTAS-ACUM-T. 
+           ADD WS-CC-CANT-VENTAS-ACUM TO WS-CC-CANT-VENTAS-ACUM-T.
            ADD WS-CC-IMPORTE-ACUM TO WS-CC-IMPORTE-ACUM-T.
-           
-           
+
+
        2100-PROCESAR-CORTES-FECHA-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2200-PROCESAR-CORTE-CATEG.
 
-           ADD ENT-IMPORTE TO WS-CC-IMPORTE-ACUM.
-           ADD 1 TO WS-CC-CANT-VENTAS-ACUM.
+           MOVE ZEROES TO WS-CC-IMPORTE-ACUM-EMP.
+           MOVE ZEROES TO WS-CC-CANT-VENTAS-ACUM-EMP.
+
+           MOVE ENT-ID-EMPLEADO TO WS-CC-EMPLEADO-ANT.
+           MOVE ENT-NOMBRE-APELLIDO TO WS-CC-EMP-NOMBRE-ANT.
+
+           PERFORM 2250-PROCESAR-CORTE-EMPLEADO
+              THRU 2250-PROCESAR-CORTE-EMPLEADO-FIN
+              UNTIL FS-ENTRADA-EOF
+              OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT
+              OR ENT-CATEGORIA NOT EQUAL WS-CC-CATEGORIA-ANT
+              OR ENT-ID-EMPLEADO NOT EQUAL WS-CC-EMPLEADO-ANT.
+
+           MOVE WS-CC-EMPLEADO-ANT TO WS-LIS-DE-EMPLEADO.
+           MOVE WS-CC-EMP-NOMBRE-ANT TO WS-LIS-DE-NOMBRE.
+           MOVE WS-CC-CANT-VENTAS-ACUM-EMP TO WS-LIS-DE-CANTIDAD.
+           MOVE WS-CC-IMPORTE-ACUM-EMP TO WS-LIS-DE-IMPORTE.
+
+           MOVE WS-LIS-DETALLE-EMPLEADO TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           IF WS-CSV-MODO-ACTIVO-SI
+              PERFORM 2255-GRABAR-DETALLE-CSV
+                 THRU 2255-GRABAR-DETALLE-CSV-FIN
+           END-IF.
+
+           ADD WS-CC-CANT-VENTAS-ACUM-EMP TO WS-CC-CANT-VENTAS-ACUM.
+           ADD WS-CC-IMPORTE-ACUM-EMP TO WS-CC-IMPORTE-ACUM.
+
+       2200-PROCESAR-CORTE-CATEG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2255-GRABAR-DETALLE-CSV.
+
+           MOVE WS-CC-FECHA-ANT     TO WS-CSV-FECHA.
+           MOVE WS-CC-CATEGORIA-ANT TO WS-CSV-CATEGORIA.
+           MOVE WS-CC-EMPLEADO-ANT  TO WS-CSV-EMPLEADO.
+           MOVE WS-CC-EMP-NOMBRE-ANT TO WS-CSV-NOMBRE.
+           MOVE WS-CC-CANT-VENTAS-ACUM-EMP TO WS-CSV-CANTIDAD.
+           MOVE WS-CC-IMPORTE-ACUM-EMP TO WS-CSV-IMPORTE.
+           MOVE WS-LIS-CSV-DET TO SAL-CSV-REGISTRO.
+
+           WRITE SAL-CSV-REGISTRO.
+
+           IF NOT FS-SAL-CSV-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALIDA CSV'
+              DISPLAY 'FILE STATUS: ' FS-SAL-CSV
+           END-IF.
+
+       2255-GRABAR-DETALLE-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2250-PROCESAR-CORTE-EMPLEADO.
+
+           PERFORM 2270-CALCULAR-COMISION
+              THRU 2270-CALCULAR-COMISION-FIN.
+
+           ADD WS-COMISION-CALCULADA TO WS-CC-IMPORTE-ACUM-EMP.
+           ADD 1 TO WS-CC-CANT-VENTAS-ACUM-EMP.
+
+           PERFORM 2260-ACUMULAR-CATEGORIA
+              THRU 2260-ACUMULAR-CATEGORIA-FIN.
+
+           PERFORM 2280-ACUMULAR-EMPLEADO-RANKING
+              THRU 2280-ACUMULAR-EMPLEADO-RANKING-FIN.
 
            MOVE ENT-FECHA TO WS-CC-FECHA-ANT.
-           MOVE WS-CC-FECHA-ANT TO SAL-REPORTE.
            MOVE ENT-CATEGORIA TO WS-CC-CATEGORIA-ANT.
-           MOVE WS-CC-CATEGORIA-ANT TO SAL-REPORTE.
-
-           
+           MOVE ENT-ID-EMPLEADO TO WS-CC-EMPLEADO-ANT.
+           MOVE ENT-NOMBRE-APELLIDO TO WS-CC-EMP-NOMBRE-ANT.
 
            PERFORM 1500-LEER-ARCHIVO
               THRU 1500-LEER-ARCHIVO-EXIT.
 
-           
-      
-       2200-PROCESAR-CORTE-CATEG-FIN.
+       2250-PROCESAR-CORTE-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2260-ACUMULAR-CATEGORIA.
+
+           SET WS-CAT-ENCONTRADO-NO TO TRUE.
+
+           PERFORM 2265-BUSCAR-CATEGORIA
+              THRU 2265-BUSCAR-CATEGORIA-FIN
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > WS-TAB-CAT-CANT
+              OR WS-CAT-ENCONTRADO-YES.
+
+           IF WS-CAT-ENCONTRADO-YES
+              SUBTRACT 1 FROM WS-CAT-IDX
+              ADD ENT-IMPORTE TO WS-TAB-CAT-IMPORTE(WS-CAT-IDX)
+           ELSE
+              ADD 1 TO WS-TAB-CAT-CANT
+              MOVE ENT-CATEGORIA TO WS-TAB-CAT-NOMBRE(WS-TAB-CAT-CANT)
+              MOVE ENT-IMPORTE TO WS-TAB-CAT-IMPORTE(WS-TAB-CAT-CANT)
+           END-IF.
+
+       2260-ACUMULAR-CATEGORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2265-BUSCAR-CATEGORIA.
+
+           IF ENT-CATEGORIA = WS-TAB-CAT-NOMBRE(WS-CAT-IDX)
+              SET WS-CAT-ENCONTRADO-YES TO TRUE
+           END-IF.
+
+       2265-BUSCAR-CATEGORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2270-CALCULAR-COMISION.
+
+           SET WS-TASA-ENCONTRADA-NO TO TRUE.
+
+           PERFORM 2275-BUSCAR-TASA
+              THRU 2275-BUSCAR-TASA-FIN
+              VARYING WS-TASA-IDX FROM 1 BY 1
+              UNTIL WS-TASA-IDX > WS-TAB-TASA-CANT
+              OR WS-TASA-ENCONTRADA-YES.
+
+           IF WS-TASA-ENCONTRADA-YES
+              SUBTRACT 1 FROM WS-TASA-IDX
+              MOVE WS-TAB-TASA-PORCENTAJE(WS-TASA-IDX) TO
+                 WS-TASA-APLICADA
+           ELSE
+              MOVE WS-TASA-PORCENTAJE-DEFECTO TO WS-TASA-APLICADA
+           END-IF.
+
+           COMPUTE WS-COMISION-CALCULADA ROUNDED =
+              ENT-IMPORTE * WS-TASA-APLICADA / 100.
+
+       2270-CALCULAR-COMISION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2275-BUSCAR-TASA.
+
+           IF ENT-CATEGORIA = WS-TAB-TASA-CATEGORIA(WS-TASA-IDX)
+              SET WS-TASA-ENCONTRADA-YES TO TRUE
+           END-IF.
+
+       2275-BUSCAR-TASA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2280-ACUMULAR-EMPLEADO-RANKING.
+
+           SET WS-EMP-ENCONTRADO-NO TO TRUE.
+
+           PERFORM 2285-BUSCAR-EMPLEADO-RANKING
+              THRU 2285-BUSCAR-EMPLEADO-RANKING-FIN
+              VARYING WS-EMP-IDX FROM 1 BY 1
+              UNTIL WS-EMP-IDX > WS-TAB-EMP-CANT
+              OR WS-EMP-ENCONTRADO-YES.
+
+           IF WS-EMP-ENCONTRADO-YES
+              SUBTRACT 1 FROM WS-EMP-IDX
+              ADD ENT-IMPORTE TO WS-TAB-EMP-IMPORTE(WS-EMP-IDX)
+              ADD 1 TO WS-TAB-EMP-CANT-VENTAS(WS-EMP-IDX)
+           ELSE
+              ADD 1 TO WS-TAB-EMP-CANT
+              MOVE ENT-ID-EMPLEADO TO WS-TAB-EMP-ID(WS-TAB-EMP-CANT)
+              MOVE ENT-NOMBRE-APELLIDO
+                 TO WS-TAB-EMP-NOMBRE(WS-TAB-EMP-CANT)
+              MOVE ENT-IMPORTE TO WS-TAB-EMP-IMPORTE(WS-TAB-EMP-CANT)
+              MOVE 1 TO WS-TAB-EMP-CANT-VENTAS(WS-TAB-EMP-CANT)
+           END-IF.
+
+       2280-ACUMULAR-EMPLEADO-RANKING-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2285-BUSCAR-EMPLEADO-RANKING.
+
+           IF ENT-ID-EMPLEADO = WS-TAB-EMP-ID(WS-EMP-IDX)
+              SET WS-EMP-ENCONTRADO-YES TO TRUE
+           END-IF.
+
+       2285-BUSCAR-EMPLEADO-RANKING-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2500-GRABAR-ARCHIVO-SAL.
@@ -347,12 +1243,337 @@
            MOVE  WS-LIS-FOOTER TO SAL-REPORTE.
            PERFORM 2500-GRABAR-ARCHIVO-SAL
               THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
-           
+
+           PERFORM 3100-IMPRIMIR-RESUMEN-CATEG
+              THRU 3100-IMPRIMIR-RESUMEN-CATEG-FIN.
+
+           PERFORM 3300-IMPRIMIR-TOP-EMPLEADOS
+              THRU 3300-IMPRIMIR-TOP-EMPLEADOS-FIN.
+
+           PERFORM 3400-IMPRIMIR-COMPARATIVO
+              THRU 3400-IMPRIMIR-COMPARATIVO-FIN.
+
+           PERFORM 3450-GRABAR-SALDOS-ANTERIOR
+              THRU 3450-GRABAR-SALDOS-ANTERIOR-FIN.
+
+           PERFORM 3500-IMPRIMIR-RECONCILIACION
+              THRU 3500-IMPRIMIR-RECONCILIACION-FIN.
+
+           IF WS-CSV-MODO-ACTIVO-SI
+              PERFORM 3160-GRABAR-TOTAL-CSV
+                 THRU 3160-GRABAR-TOTAL-CSV-FIN
+           END-IF.
+
+           PERFORM 3150-LIMPIAR-CHECKPOINT
+              THRU 3150-LIMPIAR-CHECKPOINT-FIN.
+
            PERFORM 3200-CERRAR-ARCHIVO
               THRU 3200-CERRAR-ARCHIVO-FIN.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3150-LIMPIAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+           MOVE ZEROES TO CHECKPOINT-REG.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+       3150-LIMPIAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3160-GRABAR-TOTAL-CSV.
+
+           MOVE SPACES TO WS-CSV-FECHA.
+           MOVE 'TOTAL' TO WS-CSV-CATEGORIA.
+           MOVE ZEROES TO WS-CSV-EMPLEADO.
+           MOVE SPACES TO WS-CSV-NOMBRE.
+           MOVE WS-CONT-REG-ENTRADA TO WS-CSV-CANTIDAD.
+           MOVE WS-CC-IMPORTE-ACUM-TOTAL TO WS-CSV-IMPORTE.
+           MOVE WS-LIS-CSV-DET TO SAL-CSV-REGISTRO.
+
+           WRITE SAL-CSV-REGISTRO.
+
+           IF NOT FS-SAL-CSV-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALIDA CSV'
+              DISPLAY 'FILE STATUS: ' FS-SAL-CSV
+           END-IF.
+
+       3160-GRABAR-TOTAL-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-IMPRIMIR-RESUMEN-CATEG.
+
+           MOVE WS-LIS-SEPARADOR-2 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-ROLLUP-TITULO TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-ROLLUP-HEADER TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           PERFORM 3110-IMPRIMIR-CATEG-REG
+              THRU 3110-IMPRIMIR-CATEG-REG-FIN
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > WS-TAB-CAT-CANT.
+
+       3100-IMPRIMIR-RESUMEN-CATEG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-IMPRIMIR-CATEG-REG.
+
+           MOVE WS-TAB-CAT-NOMBRE(WS-CAT-IDX) TO WS-LIS-RU-CATEGORIA.
+           MOVE WS-TAB-CAT-IMPORTE(WS-CAT-IDX) TO WS-LIS-RU-IMPORTE.
+           MOVE WS-LIS-ROLLUP-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+       3110-IMPRIMIR-CATEG-REG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-IMPRIMIR-TOP-EMPLEADOS.
+
+           IF WS-TAB-EMP-CANT = 0
+              GO TO 3300-IMPRIMIR-TOP-EMPLEADOS-FIN
+           END-IF.
+
+           PERFORM 3310-ORDENAR-EMPLEADOS
+              THRU 3310-ORDENAR-EMPLEADOS-FIN.
+
+           MOVE WS-LIS-SEPARADOR-2 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-RANKING-TITULO TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-RANKING-HEADER TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           MOVE 10 TO WS-RANK-TOPE.
+           IF WS-TAB-EMP-CANT < 10
+              MOVE WS-TAB-EMP-CANT TO WS-RANK-TOPE
+           END-IF.
+
+           PERFORM 3340-IMPRIMIR-RANKING-REG
+              THRU 3340-IMPRIMIR-RANKING-REG-FIN
+              VARYING WS-RANK-IDX FROM 1 BY 1
+              UNTIL WS-RANK-IDX > WS-RANK-TOPE.
+
+       3300-IMPRIMIR-TOP-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3310-ORDENAR-EMPLEADOS.
+
+           PERFORM 3320-ORDENAR-PASADA
+              THRU 3320-ORDENAR-PASADA-FIN
+              VARYING WS-ORD-I FROM 1 BY 1
+              UNTIL WS-ORD-I > WS-TAB-EMP-CANT - 1.
+
+       3310-ORDENAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3320-ORDENAR-PASADA.
+
+           COMPUTE WS-ORD-LIMITE = WS-TAB-EMP-CANT - WS-ORD-I.
+
+           PERFORM 3330-COMPARAR-E-INTERCAMBIAR
+              THRU 3330-COMPARAR-E-INTERCAMBIAR-FIN
+              VARYING WS-ORD-J FROM 1 BY 1
+              UNTIL WS-ORD-J > WS-ORD-LIMITE.
+
+       3320-ORDENAR-PASADA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3330-COMPARAR-E-INTERCAMBIAR.
+
+           IF WS-TAB-EMP-IMPORTE(WS-ORD-J) <
+              WS-TAB-EMP-IMPORTE(WS-ORD-J + 1)
+
+              MOVE WS-TAB-EMP(WS-ORD-J)     TO WS-TAB-EMP-TEMP
+              MOVE WS-TAB-EMP(WS-ORD-J + 1) TO WS-TAB-EMP(WS-ORD-J)
+              MOVE WS-TAB-EMP-TEMP-ID           TO
+                 WS-TAB-EMP-ID(WS-ORD-J + 1)
+              MOVE WS-TAB-EMP-TEMP-NOMBRE       TO
+                 WS-TAB-EMP-NOMBRE(WS-ORD-J + 1)
+              MOVE WS-TAB-EMP-TEMP-IMPORTE      TO
+                 WS-TAB-EMP-IMPORTE(WS-ORD-J + 1)
+              MOVE WS-TAB-EMP-TEMP-CANT-VENTAS  TO
+                 WS-TAB-EMP-CANT-VENTAS(WS-ORD-J + 1)
+
+           END-IF.
+
+       3330-COMPARAR-E-INTERCAMBIAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3340-IMPRIMIR-RANKING-REG.
+
+           MOVE WS-RANK-IDX TO WS-LIS-RK-PUESTO.
+           MOVE WS-TAB-EMP-ID(WS-RANK-IDX) TO WS-LIS-RK-EMPLEADO.
+           MOVE WS-TAB-EMP-NOMBRE(WS-RANK-IDX) TO WS-LIS-RK-NOMBRE.
+           MOVE WS-TAB-EMP-IMPORTE(WS-RANK-IDX) TO WS-LIS-RK-IMPORTE.
+           MOVE WS-LIS-RANKING-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+       3340-IMPRIMIR-RANKING-REG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3400-IMPRIMIR-COMPARATIVO.
+
+           IF WS-TAB-CAT-CANT = 0
+              GO TO 3400-IMPRIMIR-COMPARATIVO-FIN
+           END-IF.
+
+           MOVE WS-LIS-SEPARADOR-2 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-COMPARA-TITULO TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-COMPARA-HEADER TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           PERFORM 3410-IMPRIMIR-COMPARA-REG
+              THRU 3410-IMPRIMIR-COMPARA-REG-FIN
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > WS-TAB-CAT-CANT.
+
+       3400-IMPRIMIR-COMPARATIVO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3410-IMPRIMIR-COMPARA-REG.
+
+           MOVE ZEROES TO WS-CMP-IMPORTE-ANTERIOR.
+           SET WS-SA-ENCONTRADO-NO TO TRUE.
+
+           PERFORM 3420-BUSCAR-SALDO-ANTERIOR
+              THRU 3420-BUSCAR-SALDO-ANTERIOR-FIN
+              VARYING WS-SA-IDX FROM 1 BY 1
+              UNTIL WS-SA-IDX > WS-TAB-SA-CANT
+              OR WS-SA-ENCONTRADO-YES.
+
+           COMPUTE WS-CMP-DIFERENCIA =
+              WS-TAB-CAT-IMPORTE(WS-CAT-IDX) - WS-CMP-IMPORTE-ANTERIOR.
+
+           MOVE WS-TAB-CAT-NOMBRE(WS-CAT-IDX) TO WS-LIS-CMP-CATEGORIA.
+           MOVE WS-CMP-IMPORTE-ANTERIOR TO WS-LIS-CMP-ANTERIOR.
+           MOVE WS-TAB-CAT-IMPORTE(WS-CAT-IDX) TO WS-LIS-CMP-ACTUAL.
+           MOVE WS-CMP-DIFERENCIA TO WS-LIS-CMP-DIFERENCIA.
+           MOVE WS-LIS-COMPARA-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+       3410-IMPRIMIR-COMPARA-REG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3420-BUSCAR-SALDO-ANTERIOR.
+
+           IF WS-TAB-CAT-NOMBRE(WS-CAT-IDX) =
+                 WS-TAB-SA-CATEGORIA(WS-SA-IDX)
+              MOVE WS-TAB-SA-IMPORTE(WS-SA-IDX) TO
+                 WS-CMP-IMPORTE-ANTERIOR
+              SET WS-SA-ENCONTRADO-YES TO TRUE
+           END-IF.
+
+       3420-BUSCAR-SALDO-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3450-GRABAR-SALDOS-ANTERIOR.
+
+           IF WS-TAB-CAT-CANT = 0
+              GO TO 3450-GRABAR-SALDOS-ANTERIOR-FIN
+           END-IF.
+
+           OPEN OUTPUT SALDOS-ANTERIOR.
+
+           IF NOT FS-SALDOS-ANTERIOR-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALDOS ANTERIORES'
+              DISPLAY 'FILE STATUS: ' FS-SALDOS-ANTERIOR
+              GO TO 3450-GRABAR-SALDOS-ANTERIOR-FIN
+           END-IF.
+
+           PERFORM 3460-GRABAR-SALDO-REG
+              THRU 3460-GRABAR-SALDO-REG-FIN
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > WS-TAB-CAT-CANT.
+
+           CLOSE SALDOS-ANTERIOR.
+
+       3450-GRABAR-SALDOS-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-IMPRIMIR-RECONCILIACION.
+
+           SUBTRACT WS-CONT-REG-RECHAZADO FROM WS-CONT-REG-ENTRADA
+              GIVING WS-CONT-REG-ACEPTADO.
+
+           MOVE WS-LIS-SEPARADOR-2 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-RECON-TITULO TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           MOVE WS-LIS-SEPARADOR-1 TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           MOVE 'REGISTROS LEIDOS' TO WS-LIS-RECON-ETIQUETA.
+           MOVE WS-CONT-REG-ENTRADA TO WS-LIS-RECON-VALOR.
+           MOVE WS-LIS-RECON-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           MOVE 'REGISTROS ACEPTADOS' TO WS-LIS-RECON-ETIQUETA.
+           MOVE WS-CONT-REG-ACEPTADO TO WS-LIS-RECON-VALOR.
+           MOVE WS-LIS-RECON-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+           MOVE 'REGISTROS RECHAZADOS' TO WS-LIS-RECON-ETIQUETA.
+           MOVE WS-CONT-REG-RECHAZADO TO WS-LIS-RECON-VALOR.
+           MOVE WS-LIS-RECON-DET TO SAL-REPORTE.
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+
+       3500-IMPRIMIR-RECONCILIACION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3460-GRABAR-SALDO-REG.
+
+           MOVE WS-TAB-CAT-NOMBRE(WS-CAT-IDX) TO SALDO-ANT-CATEGORIA.
+           MOVE WS-TAB-CAT-IMPORTE(WS-CAT-IDX) TO SALDO-ANT-IMPORTE.
+           WRITE SALDO-ANT-REGISTRO.
+
+           IF NOT FS-SALDOS-ANTERIOR-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALDOS ANTERIORES'
+              DISPLAY 'FILE STATUS: ' FS-SALDOS-ANTERIOR
+           END-IF.
+
+       3460-GRABAR-SALDO-REG-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVO.
 
@@ -366,7 +1587,34 @@
            IF NOT FS-SALIDA-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA: ' FS-SALIDA
            END-IF.
-           
+
+           CLOSE SAL-ERROR.
+           IF NOT FS-SAL-ERROR-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA: ' FS-SAL-ERROR
+           END-IF.
+
+           IF WS-CSV-MODO-ACTIVO-SI
+              CLOSE SAL-CSV
+              IF NOT FS-SAL-CSV-OK
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA CSV: '
+                    FS-SAL-CSV
+              END-IF
+           END-IF.
+
+           IF WS-EXTB-ACTIVO-YES
+              CLOSE EXTRACTO-B
+              IF NOT FS-EXTRACTO-B-OK
+                 DISPLAY 'ERROR AL CERRAR EXTRACTO B: ' FS-EXTRACTO-B
+              END-IF
+           END-IF.
+
+           IF WS-EXTC-ACTIVO-YES
+              CLOSE EXTRACTO-C
+              IF NOT FS-EXTRACTO-C-OK
+                 DISPLAY 'ERROR AL CERRAR EXTRACTO C: ' FS-EXTRACTO-C
+              END-IF
+           END-IF.
+
 
        3200-CERRAR-ARCHIVO-FIN.
            EXIT.
