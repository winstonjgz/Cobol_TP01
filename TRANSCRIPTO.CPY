@@ -0,0 +1,3 @@
+       FD SALIDA-TRANSCRIPTO.
+
+       01 SAL-TRANSCRIPTO-REGISTRO       PIC X(90).
