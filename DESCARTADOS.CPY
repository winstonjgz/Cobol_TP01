@@ -0,0 +1,3 @@
+       FD SALIDA-DESCARTADOS.
+
+       01 SAL-DESCARTADOS-REGISTRO       PIC X(82).
