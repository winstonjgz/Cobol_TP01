@@ -0,0 +1,3 @@
+       FD SALIDA-ERROR.
+
+       01 SAL-ERROR-REGISTRO             PIC X(124).
