@@ -0,0 +1,4 @@
+       FD PARAMETROS.
+
+       01 PARAMETROS-REGISTRO.
+          05 PARAMETROS-MINIMO-HONOR     PIC 9(05)V9(02).
