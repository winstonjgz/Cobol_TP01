@@ -0,0 +1,3 @@
+       FD MATERIAS.
+
+       01 MATERIAS-REGISTRO               PIC X(30).
