@@ -43,6 +43,31 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-SALIDA-ERROR.
 
+           SELECT MINIMOS
+           ASSIGN TO '../MINIMOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MINIMOS.
+
+           SELECT MATERIAS
+           ASSIGN TO '../MATERIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MATERIAS.
+
+           SELECT SALIDA-TRANSCRIPTO
+           ASSIGN TO '../TRANSCRIPTO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SALIDA-TRANSCRIPTO.
+
+           SELECT CORRECCIONES
+           ASSIGN TO '../CORRECCIONES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CORRECCIONES.
+
+           SELECT PARAMETROS
+           ASSIGN TO '../PARAMETROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -50,21 +75,24 @@
 
        COPY ALUMNOS.
 
+       COPY CORRECCIONES.
+
        COPY DESCARTADOS.
 
        COPY ERROR.
 
        COPY HONOR.
 
-       COPY PROMEDIOS.
+       COPY MATERIAS.
 
-       01 WS-SAL-ARCH-DESCARTADOS PIC X(84).
+       COPY MINIMOS.
 
-       01 WS-SAL-ARCH-ERROR PIC X(84).
+       COPY PARAMETROS.
 
-       01 WS-SAL-ARCH-HONOR   PIC X(84).
+       COPY PROMEDIOS.
+
+       COPY TRANSCRIPTO.
 
-       01 WS-SAL-ARCH-PROMEDIO   PIC X(84).
        WORKING-STORAGE SECTION.
 
        
@@ -96,6 +124,31 @@
              88 FS-SALIDA-HONOR-EOF                   VALUE '10'.
              88 FS-SALIDA-HONOR-NFD                   VALUE '35'.
 
+          05 FS-MINIMOS                           PIC X(02).
+             88 FS-MINIMOS-OK                         VALUE '00'.
+             88 FS-MINIMOS-EOF                        VALUE '10'.
+             88 FS-MINIMOS-NFD                        VALUE '35'.
+
+          05 FS-MATERIAS                          PIC X(02).
+             88 FS-MATERIAS-OK                        VALUE '00'.
+             88 FS-MATERIAS-EOF                       VALUE '10'.
+             88 FS-MATERIAS-NFD                       VALUE '35'.
+
+          05 FS-SALIDA-TRANSCRIPTO                PIC X(02).
+             88 FS-SALIDA-TRANSCRIPTO-OK              VALUE '00'.
+             88 FS-SALIDA-TRANSCRIPTO-EOF             VALUE '10'.
+             88 FS-SALIDA-TRANSCRIPTO-NFD             VALUE '35'.
+
+          05 FS-CORRECCIONES                      PIC X(02).
+             88 FS-CORRECCIONES-OK                    VALUE '00'.
+             88 FS-CORRECCIONES-EOF                   VALUE '10'.
+             88 FS-CORRECCIONES-NFD                   VALUE '35'.
+
+          05 FS-PARAMETROS                        PIC X(02).
+             88 FS-PARAMETROS-OK                      VALUE '00'.
+             88 FS-PARAMETROS-EOF                     VALUE '10'.
+             88 FS-PARAMETROS-NFD                     VALUE '35'.
+
           05 WS-MATERIA-VALIDA                    PIC X(1).
              88 WS-MATERIA-VALIDA-YES                 VALUE 'Y'.
              88 WS-MATERIA-VALIDA-NO                  VALUE 'N'.
@@ -124,11 +177,89 @@
                                          PIC 9(5)      VALUE 0.
           05 WS-CONT-REGISTROS-ERROR     PIC 9(5)      VALUE 0.
           05 WS-CONT-MATERIA-PRESENTADA  PIC 9(1)      VALUE 0.
+          05 WS-CONT-LINEAS-CORRECTAS    PIC 9(5)      VALUE 0.
+          05 WS-CONT-LINEAS-DESCARTADAS  PIC 9(5)      VALUE 0.
 
 
-       01 WS-NOMBRE-MATERIA              PIC X(30) OCCURS 20 TIMES.
-          77 WS-INDICE                   PIC 9(1)  VALUE 1.
+       01 WS-TAB-MATERIAS.
+          05 WS-TAB-MATERIAS-CANT        PIC 9(03)      VALUE 0.
+          05 WS-TAB-MATERIA OCCURS 20 TIMES.
+             10 WS-NOMBRE-MATERIA        PIC X(30).
+             10 WS-CONT-MATERIA-CATALOGO PIC 9(05)      VALUE 0.
+
+       01 WS-MATERIA-IDX                 PIC 9(03)      VALUE 0.
+
        01 WS-PROMEDIO                    PIC 9(5)V9(2) VALUE 0.
+       01 WS-PROMEDIO-MINIMO-HONOR       PIC 9(5)V9(2) VALUE 9,00.
+       01 WS-PROMEDIO-MINIMO-APROBADO    PIC 9(5)V9(2) VALUE 6,00.
+
+       01 WS-TAB-RESUMEN.
+          05 WS-TAB-RESUMEN-CANT         PIC 9(03)      VALUE 0.
+          05 WS-TAB-RES OCCURS 20 TIMES.
+             10 WS-TAB-RES-MATERIA       PIC X(30).
+             10 WS-TAB-RES-CANT-ALUMNOS  PIC 9(05)      VALUE 0.
+             10 WS-TAB-RES-SUMA-PROM     PIC 9(07)V9(2) VALUE 0.
+             10 WS-TAB-RES-CANT-APROBADOS
+                                         PIC 9(05)      VALUE 0.
+             10 WS-TAB-RES-CANT-DESAPROBADOS
+                                         PIC 9(05)      VALUE 0.
+             10 WS-TAB-RES-CANT-HONOR    PIC 9(05)      VALUE 0.
+
+       01 WS-RESUMEN-IDX                 PIC 9(03)      VALUE 0.
+       01 WS-RESUMEN-ENCONTRADO          PIC X(01)      VALUE 'N'.
+          88 WS-RESUMEN-ENCONTRADO-YES                  VALUE 'Y'.
+          88 WS-RESUMEN-ENCONTRADO-NO                   VALUE 'N'.
+
+       01 WS-TRANSCRIPTO-ACTUAL.
+          05 WS-TRANS-NOMBRE            PIC X(40)      VALUE SPACES.
+          05 WS-TRANS-CANT-MATERIAS     PIC 9(03)      VALUE 0.
+          05 WS-TRANS-SUMA-PROM         PIC 9(07)V9(02) VALUE 0.
+
+       01 WS-TAB-CORRECCIONES.
+          05 WS-TAB-CORR-CANT           PIC 9(03)      VALUE 0.
+          05 WS-TAB-CORR OCCURS 20 TIMES.
+             10 WS-TAB-CORR-FECHA       PIC X(10).
+             10 WS-TAB-CORR-NOMBRE      PIC X(40).
+             10 WS-TAB-CORR-MATERIA     PIC X(30).
+             10 WS-TAB-CORR-NOTA        PIC 9(02).
+
+       01 WS-CORR-IDX                    PIC 9(03)      VALUE 0.
+       01 WS-CORR-ENCONTRADA             PIC X(01)      VALUE 'N'.
+          88 WS-CORR-ENCONTRADA-YES                     VALUE 'Y'.
+          88 WS-CORR-ENCONTRADA-NO                      VALUE 'N'.
+
+       01 WS-SEC-ULTIMO-NOMBRE           PIC X(40)
+          VALUE LOW-VALUES.
+       01 WS-SEC-ULTIMO-MATERIA          PIC X(30)
+          VALUE LOW-VALUES.
+
+       01 WS-TAB-MINIMOS.
+          05 WS-TAB-MINIMOS-CANT         PIC 9(03)      VALUE 0.
+          05 WS-TAB-MINIMO OCCURS 20 TIMES.
+             10 WS-TAB-MINIMO-MATERIA    PIC X(30).
+             10 WS-TAB-MINIMO-CANTIDAD   PIC 9(01).
+
+       01 WS-MINIMO-IDX                  PIC 9(03)      VALUE 0.
+       01 WS-MINIMO-ENCONTRADO           PIC X(01)      VALUE 'N'.
+          88 WS-MINIMO-ENCONTRADO-YES                   VALUE 'Y'.
+          88 WS-MINIMO-ENCONTRADO-NO                    VALUE 'N'.
+       01 WS-MINIMO-CANT-DEFECTO         PIC 9(01)      VALUE 3.
+       01 WS-MINIMO-APLICADO             PIC 9(01)      VALUE 0.
+
+       01 WS-ESTUDIANTE-PROMEDIO.
+          05 WS-EST-PROM-NOMBRE       PIC X(40)    VALUE " ".
+          05 WS-EST-PROM-MATERIA      PIC X(30)     VALUE " ".
+          05 WS-EST-PROM-SUM          PIC 9(5)V9(2) VALUE 0.
+          05 WS-EST-PROM-CANT-MAT     PIC 9(1) VALUE 0.
+          05 WS-EST-PROM-PROM         PIC 9(5)V9(2) VALUE 0.
+
+       01 WS-SAL-ERROR-DETALLE.
+          05 WS-SAL-ERROR-DETALLE-FECHA     PIC X(10).
+          05 WS-SAL-ERROR-DETALLE-NOMBRE    PIC X(40).
+          05 WS-SAL-ERROR-DETALLE-MATERIA   PIC X(30).
+          05 WS-SAL-ERROR-DETALLE-NOTA      PIC 9(02).
+
+       01 WS-MOTIVO-ERROR-ACTUAL            PIC X(30).
 
 
       *--------------------------------------------------------------
@@ -148,10 +279,20 @@
              10 FILLER                      PIC X(10) VALUE 'Cantidad'.
              10 FILLER                      PIC X(03) VALUE ' | '.
 
+       01 WS-SAL-ARCH-ERROR.
+          05 WS-SAL-ERROR-FECHA      PIC X(10).
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-ERROR-NOMBRE     PIC X(40).
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-ERROR-MATERIA    PIC X(30).
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-ERROR-NOTA       PIC Z9.
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-ERROR-MOTIVO     PIC X(30).
 
        01 SALIDA-DESCARTADO.
           05 WS-SAL-DESC-SEPARADOR    PIC X(133) VALUES ALL "-".
-                 
+
           05 WS-SAL-DESC-TITULOS.
              10 FILLER                      PIC X(40)
                                               VALUE 'Apellido y Nombre'.
@@ -160,14 +301,21 @@
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 FILLER                      PIC X(10) VALUE 'Cantidad'.
              10 FILLER                      PIC X(03) VALUE ' | '.
-             
-    
+
+       01 WS-SAL-ARCH-DESCARTADOS.
+          05 WS-SAL-DESC-NOMBRE      PIC X(40).
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-DESC-MATERIA     PIC X(30).
+          05 FILLER                  PIC X(03) VALUE ' | '.
+          05 WS-SAL-DESC-CANTIDAD    PIC ZZZ.
+          05 FILLER                  PIC X(03) VALUE ' | '.
+
        01 WS-SALIDA-HONOR.
 
           05 WS-SAL-HONOR-SEPARADOR          PIC X(133) VALUES ALL "-".
 
           05 WS-SAL-HONOR-TITULOS.
-             
+
              10 FILLER                      PIC X(30) VALUE 'Materia'.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 FILLER                      PIC X(40)
@@ -175,7 +323,64 @@
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 FILLER                      PIC X(10) VALUE 'Promedio'.
              10 FILLER                      PIC X(03) VALUE ' | '.
-             
+
+       01 WS-SAL-HONOR-DETALLE.
+          05 WS-SAL-HONOR-MATERIA   PIC X(30).
+          05 FILLER                 PIC X(03) VALUE ' | '.
+          05 WS-SAL-HONOR-NOMBRE    PIC X(40).
+          05 FILLER                 PIC X(06) VALUE '    | '.
+          05 WS-SAL-HONOR-PROMEDIO  PIC ZZZZ9,99.
+          05 FILLER                 PIC X(03) VALUE ' | '.
+
+       01 WS-SAL-PROMEDIO-DETALLE.
+          05 WS-SAL-PROMEDIO-NOMBRE  PIC X(40).
+          05 FILLER                  PIC X(06)     VALUE '    | '.
+          05 WS-SAL-PROMEDIO-MATERIA PIC X(30).
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-PROMEDIO-PROMEDIO
+                                     PIC ZZZZ9,99.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+
+       01 WS-SAL-CATALOGO-TITULO         PIC X(34)
+          VALUE 'CATALOGO DE MATERIAS (ESTE LOTE)'.
+
+       01 WS-SAL-CATALOGO-DETALLE.
+          05 WS-SAL-CAT-MATERIA      PIC X(30).
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-CAT-CANTIDAD     PIC ZZZZ9.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+
+       01 WS-SAL-RESUMEN-TITULO         PIC X(30)
+          VALUE 'RESUMEN POR MATERIA'.
+
+       01 WS-SAL-RESUMEN-DETALLE.
+          05 WS-SAL-RES-MATERIA      PIC X(30).
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-RES-PROMEDIO     PIC ZZZZ9,99.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-RES-APROBADOS    PIC ZZZZ9.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-RES-DESAPROBADOS PIC ZZZZ9.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-RES-HONOR        PIC ZZZZ9.
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+
+       01 WS-SAL-TRANSCRIPTO-DETALLE.
+          05 WS-SAL-TRANS-NOMBRE        PIC X(40).
+          05 FILLER                     PIC X(06)    VALUE '    | '.
+          05 WS-SAL-TRANS-CANT-MATERIAS PIC ZZ9.
+          05 FILLER                     PIC X(03)    VALUE ' | '.
+          05 WS-SAL-TRANS-PROMEDIO      PIC ZZZZ9,99.
+          05 FILLER                     PIC X(03)    VALUE ' | '.
+
+       01 WS-SAL-RECON-TITULO           PIC X(30)
+          VALUE 'RECONCILIACION DE REGISTROS'.
+
+       01 WS-SAL-RECON-DETALLE.
+          05 WS-SAL-RECON-ETIQUETA   PIC X(26).
+          05 FILLER                  PIC X(03)     VALUE ' | '.
+          05 WS-SAL-RECON-VALOR      PIC ZZZZ9.
+
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -202,12 +407,24 @@
 
            INITIALIZE WS-CONTADORES.
 
-           PERFORM 1100-ABRIR-ARCHIVO
-              THRU 1100-ABRIR-ARCHIVO-FIN.
+           PERFORM 1150-CARGAR-MINIMOS
+              THRU 1150-CARGAR-MINIMOS-FIN.
+
+           PERFORM 1152-CARGAR-MATERIAS
+              THRU 1152-CARGAR-MATERIAS-FIN.
+
+           PERFORM 1154-CARGAR-CORRECCIONES
+              THRU 1154-CARGAR-CORRECCIONES-FIN.
+
+           PERFORM 1156-CARGAR-PARAMETROS
+              THRU 1156-CARGAR-PARAMETROS-FIN.
 
            PERFORM 1200-ABRIR-ARCHIVO-SALIDA
               THRU 1200-ABRIR-ARCHIVO-SALIDA-FIN.
 
+           PERFORM 1100-ABRIR-ARCHIVO
+              THRU 1100-ABRIR-ARCHIVO-FIN.
+
 
 
        1000-INICIAR-PROGRAMA-FIN.
@@ -231,6 +448,153 @@
 
        1100-ABRIR-ARCHIVO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1150-CARGAR-MINIMOS.
+
+           OPEN INPUT MINIMOS.
+
+           EVALUATE FS-MINIMOS
+           WHEN '00'
+                PERFORM 1160-LEER-MINIMO
+                   THRU 1160-LEER-MINIMO-FIN
+                   UNTIL FS-MINIMOS-EOF
+                CLOSE MINIMOS
+           WHEN '35'
+                DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE MINIMOS'
+                DISPLAY 'SE APLICARA LA CANTIDAD MINIMA POR DEFECTO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE MINIMOS'
+                DISPLAY 'FILE STATUS: ' FS-MINIMOS
+           END-EVALUATE.
+
+       1150-CARGAR-MINIMOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1160-LEER-MINIMO.
+
+           READ MINIMOS.
+
+           EVALUATE TRUE
+           WHEN FS-MINIMOS-OK
+                ADD 1 TO WS-TAB-MINIMOS-CANT
+                MOVE MINIMOS-MATERIA
+                   TO WS-TAB-MINIMO-MATERIA(WS-TAB-MINIMOS-CANT)
+                MOVE MINIMOS-CANTIDAD
+                   TO WS-TAB-MINIMO-CANTIDAD(WS-TAB-MINIMOS-CANT)
+           WHEN FS-MINIMOS-EOF
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL LEER EL ARCHIVO DE MINIMOS'
+                DISPLAY 'FILE STATUS: ' FS-MINIMOS
+           END-EVALUATE.
+
+       1160-LEER-MINIMO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1152-CARGAR-MATERIAS.
+
+           OPEN INPUT MATERIAS.
+
+           EVALUATE FS-MATERIAS
+           WHEN '00'
+                PERFORM 1162-LEER-MATERIA
+                   THRU 1162-LEER-MATERIA-FIN
+                   UNTIL FS-MATERIAS-EOF
+                CLOSE MATERIAS
+           WHEN '35'
+                DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE MATERIAS'
+                DISPLAY 'NO SE VALIDARA LA MATERIA CONTRA UN CATALOGO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE MATERIAS'
+                DISPLAY 'FILE STATUS: ' FS-MATERIAS
+           END-EVALUATE.
+
+       1152-CARGAR-MATERIAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1162-LEER-MATERIA.
+
+           READ MATERIAS.
+
+           EVALUATE TRUE
+           WHEN FS-MATERIAS-OK
+                ADD 1 TO WS-TAB-MATERIAS-CANT
+                MOVE MATERIAS-REGISTRO
+                   TO WS-NOMBRE-MATERIA(WS-TAB-MATERIAS-CANT)
+                MOVE ZEROES
+                   TO WS-CONT-MATERIA-CATALOGO(WS-TAB-MATERIAS-CANT)
+           WHEN FS-MATERIAS-EOF
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL LEER EL ARCHIVO DE MATERIAS'
+                DISPLAY 'FILE STATUS: ' FS-MATERIAS
+           END-EVALUATE.
+
+       1162-LEER-MATERIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1154-CARGAR-CORRECCIONES.
+           OPEN INPUT CORRECCIONES.
+           EVALUATE FS-CORRECCIONES
+           WHEN '00'
+                PERFORM 1164-LEER-CORRECCION
+                   THRU 1164-LEER-CORRECCION-FIN
+                   UNTIL FS-CORRECCIONES-EOF
+                CLOSE CORRECCIONES
+           WHEN '35'
+                DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE CORRECCIONES'
+                DISPLAY 'NO SE APLICARAN CORRECCIONES A RECHAZOS'
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CORRECCIONES'
+                DISPLAY 'FILE STATUS: ' FS-CORRECCIONES
+           END-EVALUATE.
+       1154-CARGAR-CORRECCIONES-FIN.
+           EXIT.
+       1164-LEER-CORRECCION.
+           READ CORRECCIONES.
+           EVALUATE TRUE
+           WHEN FS-CORRECCIONES-OK
+                ADD 1 TO WS-TAB-CORR-CANT
+                MOVE CORRECCIONES-FECHA-EXAMEN
+                   TO WS-TAB-CORR-FECHA(WS-TAB-CORR-CANT)
+                MOVE CORRECCIONES-NOMBRE
+                   TO WS-TAB-CORR-NOMBRE(WS-TAB-CORR-CANT)
+                MOVE CORRECCIONES-MATERIA
+                   TO WS-TAB-CORR-MATERIA(WS-TAB-CORR-CANT)
+                MOVE CORRECCIONES-NOTA
+                   TO WS-TAB-CORR-NOTA(WS-TAB-CORR-CANT)
+           WHEN FS-CORRECCIONES-EOF
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL LEER EL ARCHIVO DE CORRECCIONES'
+                DISPLAY 'FILE STATUS: ' FS-CORRECCIONES
+           END-EVALUATE.
+       1164-LEER-CORRECCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1156-CARGAR-PARAMETROS.
+
+           OPEN INPUT PARAMETROS.
+
+           EVALUATE FS-PARAMETROS
+           WHEN '00'
+                READ PARAMETROS
+                IF FS-PARAMETROS-OK
+                   MOVE PARAMETROS-MINIMO-HONOR
+                      TO WS-PROMEDIO-MINIMO-HONOR
+                END-IF
+                CLOSE PARAMETROS
+           WHEN '35'
+                DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE PARAMETROS'
+                DISPLAY 'SE APLICARA EL PROMEDIO MINIMO DE HONOR '
+                   'POR DEFECTO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE PARAMETROS'
+                DISPLAY 'FILE STATUS: ' FS-PARAMETROS
+           END-EVALUATE.
+
+       1156-CARGAR-PARAMETROS-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1200-ABRIR-ARCHIVO-SALIDA.
            OPEN OUTPUT SALIDA-PROMEDIO.
@@ -272,6 +636,16 @@
                 DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA-HONOR'
                 DISPLAY 'FILE STATUS: ' FS-SALIDA-HONOR
            END-EVALUATE.
+      *---------------------------------------------------------
+           OPEN OUTPUT SALIDA-TRANSCRIPTO.
+
+           EVALUATE TRUE
+           WHEN FS-SALIDA-TRANSCRIPTO-OK
+                CONTINUE
+           WHEN OTHER
+                DISPLAY 'ERROR AL ABRIR ARCHIVO DE SALIDA-TRANSCRIPTO'
+                DISPLAY 'FILE STATUS: ' FS-SALIDA-TRANSCRIPTO
+           END-EVALUATE.
        1200-ABRIR-ARCHIVO-SALIDA-FIN.
            EXIT.
 
@@ -283,20 +657,59 @@
 
            EVALUATE TRUE
               WHEN FS-ENT-ALUMNOS-OK
-                 IF (WS-ENT-ALUMNOS-FECHA-EXAMEN = " ") 
-      *           OR
-      *       (WS-ENT-ALUMNOS-NOMBRE = " " OR
-      *        WS-ENT-ALUMNOS-NOMBRE IS NOT ALPHABETIC)
-      *       OR (WS-ENT-ALUMNOS-MATERIA  = " "
-      *       OR WS-ENT-ALUMNOS-MATERIA IS NOT ALPHABETIC)
-      *       OR (WS-ENT-ALUMNOS-NOTA  = " ") OR
-      *       WS-ENT-ALUMNOS-NOTA IS NOT NUMERIC
+                 PERFORM 2460-BUSCAR-CORRECCION
+                    THRU 2460-BUSCAR-CORRECCION-FIN
+
+                 PERFORM 2440-BUSCAR-MATERIA
+                    THRU 2440-BUSCAR-MATERIA-FIN
+
+                 EVALUATE TRUE
+                    WHEN WS-ENT-ALUMNOS-NOMBRE < WS-SEC-ULTIMO-NOMBRE OR
+                       (WS-ENT-ALUMNOS-NOMBRE = WS-SEC-ULTIMO-NOMBRE AND
+                       WS-ENT-ALUMNOS-MATERIA < WS-SEC-ULTIMO-MATERIA)
+                       MOVE 'REGISTRO FUERA DE SECUENCIA' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-ENT-ALUMNOS-FECHA-EXAMEN = " "
+                       MOVE 'FECHA DE EXAMEN VACIA' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-ENT-ALUMNOS-NOMBRE = " " OR
+                       WS-ENT-ALUMNOS-NOMBRE IS NOT ALPHABETIC
+                       MOVE 'NOMBRE VACIO O INVALIDO' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-ENT-ALUMNOS-MATERIA = " " OR
+                       WS-ENT-ALUMNOS-MATERIA IS NOT ALPHABETIC
+                       MOVE 'MATERIA VACIA O INVALIDA' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-MATERIA-VALIDA-NO
+                       MOVE 'MATERIA FUERA DE CATALOGO' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-ENT-ALUMNOS-NOTA IS NOT NUMERIC
+                       MOVE 'NOTA VACIA O INVALIDA' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN WS-ENT-ALUMNOS-NOTA < 1 OR
+                       WS-ENT-ALUMNOS-NOTA > 10
+                       MOVE 'NOTA FUERA DE RANGO (1-10)' TO
+                          WS-MOTIVO-ERROR-ACTUAL
+                    WHEN OTHER
+                       MOVE SPACES TO WS-MOTIVO-ERROR-ACTUAL
+                 END-EVALUATE
+
+                 IF WS-MOTIVO-ERROR-ACTUAL NOT = SPACES
                     MOVE WS-ENT-ALUMNOS TO WS-SAL-ERROR-DETALLE
                     PERFORM 2200-PROCESAR-ERROR
                        THRU 2200-PROCESAR-ERROR-FIN
                     PERFORM 1500-LEER-ARCHIVO
                       THRU 1500-LEER-ARCHIVO-EXIT
+                 ELSE
+                    IF WS-TAB-MATERIAS-CANT > 0
+                       ADD 1 TO
+                          WS-CONT-MATERIA-CATALOGO(WS-MATERIA-IDX)
+                    END-IF
                  END-IF
+
+                 MOVE WS-ENT-ALUMNOS-NOMBRE TO WS-SEC-ULTIMO-NOMBRE
+                 MOVE WS-ENT-ALUMNOS-MATERIA TO WS-SEC-ULTIMO-MATERIA
+
                  ADD 1 TO WS-CONT-REG-ENTRADA
 
               WHEN FS-ENT-ALUMNOS-EOF
@@ -311,48 +724,42 @@
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
-           INITIALIZE WS-CONTADORES.
-      *     IF (WS-ENT-ALUMNOS-FECHA-EXAMEN NOT = " ") AND
-      *       (WS-ENT-ALUMNOS-NOMBRE NOT = " " AND
-      *        WS-ENT-ALUMNOS-NOMBRE IS ALPHABETIC)
-      *       AND (WS-ENT-ALUMNOS-MATERIA IS NOT = " "
-      *       AND WS-ENT-ALUMNOS-MATERIA IS ALPHABETIC)
-      *       AND (WS-ENT-ALUMNOS-NOTA NOT = " ")
-
-      *         PERFORM 2400-PROCESAR-PROMEDIO
-      *              THRU 2400-PROCESAR-PROMEDIO-FIN
-      *           UNTIL FS-ENT-ALUMNOS-EOF  OR
-      *           WS-ENT-ALUMNOS-NOMBRE NOT = WS-EST-PROM-NOMBRE
-
-
-      *      END-IF.
-
-
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           PERFORM 2400-PROCESAR-PROMEDIO
+              THRU 2400-PROCESAR-PROMEDIO-FIN.
 
        2000-PROCESAR-PROGRAMA-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2100-PROCESAR-DESCARTADOS.
 
+           MOVE WS-EST-PROM-NOMBRE TO WS-SAL-DESC-NOMBRE.
+           MOVE WS-EST-PROM-MATERIA TO WS-SAL-DESC-MATERIA.
+           MOVE WS-CONT-MATERIA-PRESENTADA TO WS-SAL-DESC-CANTIDAD.
 
+           MOVE WS-SAL-ARCH-DESCARTADOS TO SAL-DESCARTADOS-REGISTRO.
+           WRITE SAL-DESCARTADOS-REGISTRO.
 
-
-
-
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-              THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
-
-
-
+           EVALUATE FS-SALIDA-DESCARTADOS
+           WHEN '00'
+                ADD 1 TO WS-CONT-REGISTRO-DESCARTADO
+           WHEN OTHER
+                DISPLAY 'ERROR AL GRABAR EL ARCHIVO DESCARTADOS'
+                DISPLAY 'FILE STATUS: ' FS-SALIDA-DESCARTADOS
+           END-EVALUATE.
 
        2100-PROCESAR-DESCARTADOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2200-PROCESAR-ERROR.
-      
-           WRITE WS-SAL-ARCH-ERROR.
+
+           MOVE WS-SAL-ERROR-DETALLE-FECHA   TO WS-SAL-ERROR-FECHA.
+           MOVE WS-SAL-ERROR-DETALLE-NOMBRE  TO WS-SAL-ERROR-NOMBRE.
+           MOVE WS-SAL-ERROR-DETALLE-MATERIA TO WS-SAL-ERROR-MATERIA.
+           MOVE WS-SAL-ERROR-DETALLE-NOTA    TO WS-SAL-ERROR-NOTA.
+           MOVE WS-MOTIVO-ERROR-ACTUAL       TO WS-SAL-ERROR-MOTIVO.
+
+           MOVE WS-SAL-ARCH-ERROR TO SAL-ERROR-REGISTRO.
+           WRITE SAL-ERROR-REGISTRO.
 
            EVALUATE FS-SALIDA-ERROR
                WHEN '00'
@@ -370,13 +777,17 @@
       *----------------------------------------------------------------*
        2300-PROCESAR-HONOR.
 
+           MOVE WS-EST-PROM-MATERIA TO WS-SAL-HONOR-MATERIA.
+           MOVE WS-EST-PROM-NOMBRE  TO WS-SAL-HONOR-NOMBRE.
+           MOVE WS-EST-PROM-PROM    TO WS-SAL-HONOR-PROMEDIO.
 
+           MOVE WS-SAL-HONOR-DETALLE TO SAL-HONOR-REGISTRO.
+           WRITE SAL-HONOR-REGISTRO.
 
-
-           PERFORM 1500-LEER-ARCHIVO
-              THRU 1500-LEER-ARCHIVO-EXIT.
-
-
+           IF NOT FS-SALIDA-HONOR-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO HONOR'
+              DISPLAY 'FILE STATUS: ' FS-SALIDA-HONOR
+           END-IF.
 
        2300-PROCESAR-HONOR-FIN.
            EXIT.
@@ -389,30 +800,157 @@
            MOVE WS-ENT-ALUMNOS-MATERIA TO
              WS-EST-PROM-MATERIA
            .
+           MOVE ZEROES TO WS-EST-PROM-SUM.
+           MOVE ZEROES TO WS-EST-PROM-PROM.
+           MOVE ZEROES TO WS-CONT-MATERIA-PRESENTADA.
+
            PERFORM 2450-PROCESAR-PROMEDIO
               THRU 2450-PROCESAR-PROMEDIO-FIN
-              UNTIL WS-ENT-ALUMNOS-NOMBRE NOT =
+              UNTIL FS-ENT-ALUMNOS-EOF
+              OR WS-ENT-ALUMNOS-NOMBRE NOT =
                WS-EST-PROM-NOMBRE OR
                WS-ENT-ALUMNOS-MATERIA NOT =
                WS-EST-PROM-MATERIA
            .
 
-           IF WS-CONT-MATERIA-PRESENTADA NOT = 3
+           PERFORM 2430-BUSCAR-MINIMO
+              THRU 2430-BUSCAR-MINIMO-FIN.
+
+           IF WS-CONT-MATERIA-PRESENTADA < WS-MINIMO-APLICADO
+
+              ADD WS-CONT-MATERIA-PRESENTADA TO
+                 WS-CONT-LINEAS-DESCARTADAS
 
               PERFORM 2100-PROCESAR-DESCARTADOS
                  THRU 2100-PROCESAR-DESCARTADOS-FIN
            ELSE
+              ADD WS-CONT-MATERIA-PRESENTADA TO
+                 WS-CONT-LINEAS-CORRECTAS
+
               DIVIDE WS-EST-PROM-SUM BY WS-CONT-MATERIA-PRESENTADA
               GIVING WS-EST-PROM-PROM
 
               PERFORM 2500-GRABAR-ARCHIVO-SAL
                  THRU 2500-GRABAR-ARCHIVO-SAL-FIN
 
+              PERFORM 2510-ACUMULAR-RESUMEN
+                 THRU 2510-ACUMULAR-RESUMEN-FIN
+
+              PERFORM 2520-ACUMULAR-TRANSCRIPTO
+                 THRU 2520-ACUMULAR-TRANSCRIPTO-FIN
+
+              IF WS-EST-PROM-PROM >= WS-PROMEDIO-MINIMO-HONOR
+                 PERFORM 2300-PROCESAR-HONOR
+                    THRU 2300-PROCESAR-HONOR-FIN
+              END-IF
+
+           END-IF.
+
+           IF WS-TRANS-CANT-MATERIAS > 0
+              AND (FS-ENT-ALUMNOS-EOF OR
+                 WS-ENT-ALUMNOS-NOMBRE NOT = WS-TRANS-NOMBRE)
+              PERFORM 2530-ESCRIBIR-TRANSCRIPTO
+                 THRU 2530-ESCRIBIR-TRANSCRIPTO-FIN
            END-IF.
 
 
        2400-PROCESAR-PROMEDIO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2430-BUSCAR-MINIMO.
+
+           SET WS-MINIMO-ENCONTRADO-NO TO TRUE.
+
+           PERFORM 2435-BUSCAR-MINIMO-MATERIA
+              THRU 2435-BUSCAR-MINIMO-MATERIA-FIN
+              VARYING WS-MINIMO-IDX FROM 1 BY 1
+              UNTIL WS-MINIMO-IDX > WS-TAB-MINIMOS-CANT
+              OR WS-MINIMO-ENCONTRADO-YES.
+
+           IF WS-MINIMO-ENCONTRADO-YES
+              SUBTRACT 1 FROM WS-MINIMO-IDX
+              MOVE WS-TAB-MINIMO-CANTIDAD(WS-MINIMO-IDX) TO
+                 WS-MINIMO-APLICADO
+           ELSE
+              MOVE WS-MINIMO-CANT-DEFECTO TO WS-MINIMO-APLICADO
+           END-IF.
+
+       2430-BUSCAR-MINIMO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2435-BUSCAR-MINIMO-MATERIA.
+
+           IF WS-EST-PROM-MATERIA = WS-TAB-MINIMO-MATERIA(WS-MINIMO-IDX)
+              SET WS-MINIMO-ENCONTRADO-YES TO TRUE
+           END-IF.
+
+       2435-BUSCAR-MINIMO-MATERIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2440-BUSCAR-MATERIA.
+
+           SET WS-MATERIA-VALIDA-YES TO TRUE.
+
+           IF WS-TAB-MATERIAS-CANT > 0
+              SET WS-MATERIA-VALIDA-NO TO TRUE
+
+              PERFORM 2445-BUSCAR-MATERIA-NOMBRE
+                 THRU 2445-BUSCAR-MATERIA-NOMBRE-FIN
+                 VARYING WS-MATERIA-IDX FROM 1 BY 1
+                 UNTIL WS-MATERIA-IDX > WS-TAB-MATERIAS-CANT
+                 OR WS-MATERIA-VALIDA-YES
+
+              IF WS-MATERIA-VALIDA-YES
+                 SUBTRACT 1 FROM WS-MATERIA-IDX
+              END-IF
+           END-IF.
+
+       2440-BUSCAR-MATERIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2445-BUSCAR-MATERIA-NOMBRE.
+
+           IF WS-ENT-ALUMNOS-MATERIA = WS-NOMBRE-MATERIA(WS-MATERIA-IDX)
+              SET WS-MATERIA-VALIDA-YES TO TRUE
+           END-IF.
+
+       2445-BUSCAR-MATERIA-NOMBRE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2460-BUSCAR-CORRECCION.
+
+           SET WS-CORR-ENCONTRADA-NO TO TRUE.
+
+           IF WS-TAB-CORR-CANT > 0
+              PERFORM 2465-BUSCAR-CORRECCION-DATOS
+                 THRU 2465-BUSCAR-CORRECCION-DATOS-FIN
+                 VARYING WS-CORR-IDX FROM 1 BY 1
+                 UNTIL WS-CORR-IDX > WS-TAB-CORR-CANT
+                 OR WS-CORR-ENCONTRADA-YES
+
+              IF WS-CORR-ENCONTRADA-YES
+                 SUBTRACT 1 FROM WS-CORR-IDX
+                 MOVE WS-TAB-CORR-NOTA(WS-CORR-IDX)
+                    TO WS-ENT-ALUMNOS-NOTA
+              END-IF
+           END-IF.
+
+       2460-BUSCAR-CORRECCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2465-BUSCAR-CORRECCION-DATOS.
+
+           IF WS-ENT-ALUMNOS-FECHA-EXAMEN =
+              WS-TAB-CORR-FECHA(WS-CORR-IDX)
+              AND WS-ENT-ALUMNOS-NOMBRE =
+              WS-TAB-CORR-NOMBRE(WS-CORR-IDX)
+              AND WS-ENT-ALUMNOS-MATERIA =
+              WS-TAB-CORR-MATERIA(WS-CORR-IDX)
+              SET WS-CORR-ENCONTRADA-YES TO TRUE
+           END-IF.
+
+       2465-BUSCAR-CORRECCION-DATOS-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2450-PROCESAR-PROMEDIO.
 
@@ -421,7 +959,8 @@
            ADD WS-ENT-ALUMNOS-NOTA   TO WS-EST-PROM-SUM
            .
 
-
+           PERFORM 1500-LEER-ARCHIVO
+              THRU 1500-LEER-ARCHIVO-EXIT.
 
        2450-PROCESAR-PROMEDIO-FIN.
            EXIT.
@@ -429,8 +968,12 @@
 
        2500-GRABAR-ARCHIVO-SAL.
 
-      *     WRITE WS-SAL-ARCH-PROMEDIO.
+           MOVE WS-EST-PROM-NOMBRE   TO WS-SAL-PROMEDIO-NOMBRE.
+           MOVE WS-EST-PROM-MATERIA  TO WS-SAL-PROMEDIO-MATERIA.
+           MOVE WS-EST-PROM-PROM     TO WS-SAL-PROMEDIO-PROMEDIO.
 
+           MOVE WS-SAL-PROMEDIO-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
 
            EVALUATE FS-SALIDA-PROMEDIO
            WHEN '00'
@@ -442,20 +985,198 @@
        2500-GRABAR-ARCHIVO-SAL-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2510-ACUMULAR-RESUMEN.
+
+           SET WS-RESUMEN-ENCONTRADO-NO TO TRUE.
+
+           PERFORM 2515-BUSCAR-RESUMEN-MATERIA
+              THRU 2515-BUSCAR-RESUMEN-MATERIA-FIN
+              VARYING WS-RESUMEN-IDX FROM 1 BY 1
+              UNTIL WS-RESUMEN-IDX > WS-TAB-RESUMEN-CANT
+              OR WS-RESUMEN-ENCONTRADO-YES.
+
+           IF WS-RESUMEN-ENCONTRADO-YES
+              SUBTRACT 1 FROM WS-RESUMEN-IDX
+           ELSE
+              ADD 1 TO WS-TAB-RESUMEN-CANT
+              MOVE WS-TAB-RESUMEN-CANT TO WS-RESUMEN-IDX
+              MOVE WS-EST-PROM-MATERIA TO
+                 WS-TAB-RES-MATERIA(WS-RESUMEN-IDX)
+           END-IF.
+
+           ADD 1 TO WS-TAB-RES-CANT-ALUMNOS(WS-RESUMEN-IDX).
+           ADD WS-EST-PROM-PROM TO
+              WS-TAB-RES-SUMA-PROM(WS-RESUMEN-IDX).
+
+           IF WS-EST-PROM-PROM >= WS-PROMEDIO-MINIMO-APROBADO
+              ADD 1 TO WS-TAB-RES-CANT-APROBADOS(WS-RESUMEN-IDX)
+           ELSE
+              ADD 1 TO WS-TAB-RES-CANT-DESAPROBADOS(WS-RESUMEN-IDX)
+           END-IF.
+
+           IF WS-EST-PROM-PROM >= WS-PROMEDIO-MINIMO-HONOR
+              ADD 1 TO WS-TAB-RES-CANT-HONOR(WS-RESUMEN-IDX)
+           END-IF.
+
+       2510-ACUMULAR-RESUMEN-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2515-BUSCAR-RESUMEN-MATERIA.
+
+           IF WS-EST-PROM-MATERIA = WS-TAB-RES-MATERIA(WS-RESUMEN-IDX)
+              SET WS-RESUMEN-ENCONTRADO-YES TO TRUE
+           END-IF.
+
+       2515-BUSCAR-RESUMEN-MATERIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2520-ACUMULAR-TRANSCRIPTO.
+
+           IF WS-EST-PROM-NOMBRE NOT = WS-TRANS-NOMBRE
+              MOVE WS-EST-PROM-NOMBRE TO WS-TRANS-NOMBRE
+              MOVE ZEROES TO WS-TRANS-CANT-MATERIAS
+              MOVE ZEROES TO WS-TRANS-SUMA-PROM
+           END-IF.
+
+           ADD 1 TO WS-TRANS-CANT-MATERIAS.
+           ADD WS-EST-PROM-PROM TO WS-TRANS-SUMA-PROM.
+
+       2520-ACUMULAR-TRANSCRIPTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2530-ESCRIBIR-TRANSCRIPTO.
+
+           MOVE WS-TRANS-NOMBRE TO WS-SAL-TRANS-NOMBRE.
+           MOVE WS-TRANS-CANT-MATERIAS TO WS-SAL-TRANS-CANT-MATERIAS.
+           DIVIDE WS-TRANS-SUMA-PROM BY WS-TRANS-CANT-MATERIAS
+              GIVING WS-SAL-TRANS-PROMEDIO ROUNDED.
+
+           MOVE WS-SAL-TRANSCRIPTO-DETALLE TO SAL-TRANSCRIPTO-REGISTRO.
+           WRITE SAL-TRANSCRIPTO-REGISTRO.
+
+           MOVE ZEROES TO WS-TRANS-CANT-MATERIAS.
+           MOVE ZEROES TO WS-TRANS-SUMA-PROM.
+
+       2530-ESCRIBIR-TRANSCRIPTO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
-      *     MOVE WS-LIS-SEPARADOR-2 TO SAL-REPORTE.
-      *     PERFORM 2500-GRABAR-ARCHIVO-SAL
-      *        THRU 2500-GRABAR-ARCHIVO-SAL-FIN.
+           IF WS-TAB-MATERIAS-CANT > 0
+              PERFORM 3100-GENERAR-CATALOGO
+                 THRU 3100-GENERAR-CATALOGO-FIN
+           END-IF.
 
+           IF WS-TAB-RESUMEN-CANT > 0
+              PERFORM 3300-GENERAR-RESUMEN-MATERIAS
+                 THRU 3300-GENERAR-RESUMEN-MATERIAS-FIN
+           END-IF.
 
+           PERFORM 3400-GENERAR-RECONCILIACION
+              THRU 3400-GENERAR-RECONCILIACION-FIN.
 
            PERFORM 3200-CERRAR-ARCHIVO
               THRU 3200-CERRAR-ARCHIVO-FIN.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3100-GENERAR-CATALOGO.
+
+           MOVE WS-SAL-CATALOGO-TITULO TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           PERFORM 3150-ESCRIBIR-CATALOGO
+              THRU 3150-ESCRIBIR-CATALOGO-FIN
+              VARYING WS-MATERIA-IDX FROM 1 BY 1
+              UNTIL WS-MATERIA-IDX > WS-TAB-MATERIAS-CANT.
+
+       3100-GENERAR-CATALOGO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3150-ESCRIBIR-CATALOGO.
+
+           MOVE WS-NOMBRE-MATERIA(WS-MATERIA-IDX) TO WS-SAL-CAT-MATERIA.
+           MOVE WS-CONT-MATERIA-CATALOGO(WS-MATERIA-IDX) TO
+              WS-SAL-CAT-CANTIDAD.
+
+           MOVE WS-SAL-CATALOGO-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+       3150-ESCRIBIR-CATALOGO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-GENERAR-RESUMEN-MATERIAS.
+
+           MOVE WS-SAL-RESUMEN-TITULO TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           PERFORM 3350-ESCRIBIR-RESUMEN-MATERIA
+              THRU 3350-ESCRIBIR-RESUMEN-MATERIA-FIN
+              VARYING WS-RESUMEN-IDX FROM 1 BY 1
+              UNTIL WS-RESUMEN-IDX > WS-TAB-RESUMEN-CANT.
+
+       3300-GENERAR-RESUMEN-MATERIAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3350-ESCRIBIR-RESUMEN-MATERIA.
+
+           MOVE WS-TAB-RES-MATERIA(WS-RESUMEN-IDX)
+              TO WS-SAL-RES-MATERIA.
+           DIVIDE WS-TAB-RES-SUMA-PROM(WS-RESUMEN-IDX)
+              BY WS-TAB-RES-CANT-ALUMNOS(WS-RESUMEN-IDX)
+              GIVING WS-SAL-RES-PROMEDIO ROUNDED.
+           MOVE WS-TAB-RES-CANT-APROBADOS(WS-RESUMEN-IDX) TO
+              WS-SAL-RES-APROBADOS.
+           MOVE WS-TAB-RES-CANT-DESAPROBADOS(WS-RESUMEN-IDX) TO
+              WS-SAL-RES-DESAPROBADOS.
+           MOVE WS-TAB-RES-CANT-HONOR(WS-RESUMEN-IDX) TO
+              WS-SAL-RES-HONOR.
+
+           MOVE WS-SAL-RESUMEN-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+       3350-ESCRIBIR-RESUMEN-MATERIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3400-GENERAR-RECONCILIACION.
+
+           MOVE WS-SAL-RECON-TITULO TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'LINEAS DE ENTRADA' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-REG-ENTRADA TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'LINEAS EN LOTE CORRECTO' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-LINEAS-CORRECTAS TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'LINEAS EN LOTE DESCARTADO' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-LINEAS-DESCARTADAS TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'LINEAS CON ERROR' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-REGISTROS-ERROR TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'GRUPOS CORRECTOS' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-REGISTROS-CORRECTOS TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+           MOVE 'GRUPOS DESCARTADOS' TO WS-SAL-RECON-ETIQUETA.
+           MOVE WS-CONT-REGISTRO-DESCARTADO TO WS-SAL-RECON-VALOR.
+           MOVE WS-SAL-RECON-DETALLE TO SAL-PROMEDIO-REGISTRO.
+           WRITE SAL-PROMEDIO-REGISTRO.
+
+       3400-GENERAR-RECONCILIACION-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVO.
 
@@ -489,15 +1210,16 @@
               FS-SALIDA-PROMEDIO
            END-IF.
 
+           CLOSE SALIDA-TRANSCRIPTO.
+           IF NOT FS-SALIDA-TRANSCRIPTO-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA: '
+              FS-SALIDA-TRANSCRIPTO
+           END-IF.
+
 
        3200-CERRAR-ARCHIVO-FIN.
            EXIT.
 
-           DISPLAY WS-EST-PROM-NOMBRE
-           DISPLAY WS-EST-PROM-MATERIA
-           DISPLAY WS-EST-PROM-PROM
-           .
-
       *----------------------------------------------------------------*
 
        END PROGRAM TP01EJ01.
