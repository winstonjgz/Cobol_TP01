@@ -0,0 +1,7 @@
+       FD CORRECCIONES.
+
+       01 CORRECCIONES-REGISTRO.
+          05 CORRECCIONES-FECHA-EXAMEN   PIC X(10).
+          05 CORRECCIONES-NOMBRE         PIC X(40).
+          05 CORRECCIONES-MATERIA        PIC X(30).
+          05 CORRECCIONES-NOTA           PIC 9(02).
