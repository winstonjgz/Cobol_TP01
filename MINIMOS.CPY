@@ -0,0 +1,5 @@
+       FD MINIMOS.
+
+       01 MINIMOS-REGISTRO.
+          05 MINIMOS-MATERIA             PIC X(30).
+          05 MINIMOS-CANTIDAD            PIC 9(01).
